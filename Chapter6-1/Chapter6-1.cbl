@@ -5,105 +5,1822 @@
                Date-Written. March 18, 2016.
                Date-Compiled.
                Security.
-               
+      * Modification History
+      *   2026-08-08  AD  Page breaks, running page footer (Page_Count).
+      *   2026-08-08  AD  Per-month subtotals via control break.
+      *   2026-08-08  AD  Customer Master cross-check, exception lines.
+      *   2026-08-08  AD  Validate transactions, reject file/section.
+      *   2026-08-08  AD  Error log replaces Validations MessageBox.
+      *   2026-08-08  AD  Input/output file names from the command line.
+      *   2026-08-08  AD  Trans_Type added; returns/adjustments net
+      *                   against purchases, shown in a Returns column.
+      *   2026-08-08  AD  CSV export of the detail lines (CustRptCSV).
+      *   2026-08-08  AD  Optional start/end period filtering of input.
+      *   2026-08-08  AD  Records-read/lines-written and batch-trailer
+      *                   control-total reconciliation on the footer.
+      *   2026-08-08  AD  Currency_Code added; amounts converted to the
+      *                   reporting currency via a small rate table.
+      *   2026-08-08  AD  Large-transaction threshold flag and a Large
+      *                   Purchases listing at report end.
+      *   2026-08-08  AD  Customer Activity Summary (count/total per
+      *                   customer, sorted descending by total).
+      *   2026-08-08  AD  SORT the input by Last_Name/Initials then
+      *                   Year_Trans/Month_Trans ahead of the read loop.
+      *   2026-08-08  AD  Checkpoint file records the last key processed
+      *                   so an interrupted run can resume where it left
+      *                   off instead of reprocessing from the start.
+      *   2026-08-08  AD  Archive the input file under a date-stamped
+      *                   name once the run completes successfully.
+      *   2026-08-08  AD  Year-over-Year Comparison section totals
+      *                   purchases by Year_Trans and shows the change
+      *                   from the prior year in the listing.
+      *   2026-08-08  AD  First_Name replaces the two single-character
+      *                   initials and Last_Name widens to 20 characters
+      *                   to support full customer names.
+      *   2026-08-08  AD  Duplicate transaction detection - a record
+      *                   matching the customer/period/amount/type of
+      *                   the one ahead of it in the sort is flagged and
+      *                   excluded from the totals.
+      *   2026-08-08  AD  Month-to-date/year-to-date totals carried
+      *                   across runs via CustomerMtdYtd, with the MTD
+      *                   figure reset automatically on a new month and
+      *                   YTD reset on a new year.
+      *   2026-08-08  AD  Single-customer inquiry mode - a customer
+      *                   number on the command line bypasses the
+      *                   batch run and prints one lookup result
+      *                   against the Customer Master.
+      *   2026-08-08  AD  Company name and branch are now command-line
+      *                   parameters instead of a literal in the report
+      *                   heading; branch prints its own heading line
+      *                   only when supplied.
+      *   2026-08-08  AD  Delivery mode parameter hands the finished
+      *                   report off to ReportDelivery, which logs an
+      *                   email/PDF delivery request for the site's
+      *                   distribution agent to pick up.
+      *   2026-08-08  AD  500-FormatDate/600-FormatTime now read the
+      *                   actual system clock (they previously passed
+      *                   an unset field through DateFormat/TimeFormat)
+      *                   and the millisecond field carries a full
+      *                   3-digit value end to end.
+      *   2026-08-08  AD  As-of date override - an optional YYYYMMDD
+      *                   command-line date takes the place of the
+      *                   system clock for the report heading and the
+      *                   MTD/YTD rollover check, for reprinting a
+      *                   prior day's run correctly dated.
+      *   2026-08-08  AD  Run-completed footer line shows the finish
+      *                   date/time (via WS_Formatted_Date/Time) and
+      *                   elapsed run time against the start captured
+      *                   at the top of Initilization.
+      *   2026-08-08  AD  Driver menu program added for the daily
+      *                   reporting jobs (ReportDriver.cbl).
+      *   2026-08-08  AD  Credit Balance section lists any customer
+      *                   whose accumulated net total has gone
+      *                   negative; CS_Total widens to signed to hold
+      *                   the true balance.
+      *   2026-08-09  AD  No Activity This Period section lists master
+      *                   customers with no matching transaction; the
+      *                   whole Customer Master is cached in memory
+      *                   once (Master_Cache_Table) instead of re-
+      *                   scanning CustMstr for the listing.
+      *   2026-08-09  AD  500-FormatDate now saves/restores
+      *                   WS_Current_Date around the CALL to DateFormat
+      *                   so the reordered Day/Month/Year bytes it
+      *                   hands back no longer overwrite the real
+      *                   WS_Current_Year/Month/Day for every later
+      *                   reader; the superfluous DateFormat call in
+      *                   170-Load-Mtd-Ytd-Totals is removed outright.
+      *   2026-08-09  AD  CSV detail line and the large-purchase
+      *                   threshold/listing now use the converted,
+      *                   decimal-aligned amount instead of the raw
+      *                   implied-decimal transaction amount.
+      *   2026-08-09  AD  Customer Activity Summary/Credit Balance table
+      *                   keys on customer number as well as name so two
+      *                   different customers who happen to share a name
+      *                   no longer merge into one entry.
+      *   2026-08-09  AD  Report heading's "Prepared for" line now
+      *                   carries the actual company name parameter
+      *                   instead of a hardcoded company/author literal.
+      *   2026-08-09  AD  Master_Cache_Table and Activity_Customer_Table
+      *                   both widen to 5000 entries to keep pace with
+      *                   034's multi-file consolidated runs.
+      *   2026-08-09  AD  Command-line parameters are now comma-
+      *                   delimited instead of space-delimited so a
+      *                   multi-word company or branch name no longer
+      *                   shifts every token after it out of alignment.
+      *   2026-08-09  AD  Customer Activity Summary, Year-over-Year,
+      *                   No Activity This Period and Office Summary
+      *                   sections now page-break like the detail
+      *                   listing instead of running off the page.
+
        Environment Division.
            Configuration Section.
                Special-Names.
-               
+
            Input-Output Section.
                File-Control.
-                   Select CustMast assign to CustomerData
+                   Select CustMast assign to WS_Input_File_Name
                        File Status is File_Status
                        Organization is Line Sequential.
-                       
-                   Select CustRpt assign to CustomerReport
+
+                   Select SortFile assign to "SortWork".
+
+                   Select CustMastSorted assign to "CustomerDataSorted"
                        File Status is File_Status
                        Organization is Line Sequential.
-               
+
+                   Select CustRpt assign to WS_Output_File_Name
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select CustMstr assign to CustomerMaster
+                       File Status is File_Status
+                       Organization is Indexed
+                       Access Mode is Dynamic
+                       Record Key is CM_Customer_Number.
+
+                   Select CustRej assign to CustReject
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select CustRptCSV assign to WS_CSV_Output_File_Name
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select CustCkpt assign to "CustomerCheckpoint"
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select CustLastRun assign to "CustomerLastRun"
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select CustAdjAudit assign to "AdjustAudit"
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select CustRunLog assign to "CustRunLog"
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select CustMtdYtd assign to "CustomerMtdYtd"
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
                I-O-Control.
-               
+
        Data Division.
            File Section.
            FD  CustMast
-               Record Contains 24 Characters.
+               Record Contains 64 Characters.
+               01  Raw_Customer_Record.
+                   05  RS_Customer_Number              PIC 9(6).
+                   05  RS_First_Name                   PIC X(10).
+                   05  RS_Last_Name                    PIC X(20).
+                   05  RS_Month_Trans                  PIC X(2).
+                   05  RS_Year_Trans                   PIC X(4).
+                   05  RS_Amount_Trans                 PIC 9(4)V9(2).
+                   05  RS_Trans_Type                   PIC X(1).
+                   05  RS_Currency_Code                PIC X(3).
+                   05  RS_Entered_By                   PIC X(8).
+                   05  RS_Reason_Code                  PIC X(4).
+
+           SD  SortFile.
+               01  Sort-Record.
+                   05  Sort_Customer_Number            PIC 9(6).
+                   05  Sort_First_Name                  PIC X(10).
+                   05  Sort_Last_Name                   PIC X(20).
+                   05  Sort_Month_Trans                PIC X(2).
+                   05  Sort_Year_Trans                 PIC X(4).
+                   05  Sort_Amount_Trans                PIC 9(4)V9(2).
+                   05  Sort_Trans_Type                  PIC X(1).
+                   05  Sort_Currency_Code               PIC X(3).
+                   05  Sort_Entered_By                  PIC X(8).
+                   05  Sort_Reason_Code                 PIC X(4).
+                   05  Sort_Office_Code                 PIC X(4).
+
+           FD  CustMastSorted
+               Record Contains 68 Characters.
                01  CustomerRecord.
-                   05  Initials.
-                       10  Initial1                        PIC X(1).
-                       10  Initial2                        PIC X(1).
-                   05  Last_Name                           PIC X(10).
-                   05  Month_Trans                         PIC X(2).
-                   05  Year_Trans                          PIC X(4).
-                   05  Amount_Trans                        PIC 9(4)V9(2).
-                   
+                   05  Customer_Number                 PIC 9(6).
+                       88  Is_Trailer_Record             value 999999.
+                   05  First_Name                      PIC X(10).
+                   05  Last_Name                       PIC X(20).
+                   05  Month_Trans                     PIC X(2).
+                   05  Year_Trans                       PIC X(4).
+                   05  Amount_Trans                    PIC 9(4)V9(2).
+                   05  Trans_Type                      PIC X(1).
+                       88  Trans_Sale                   value 'S'.
+                       88  Trans_Return                 value 'R'.
+                       88  Trans_Adjustment              value 'A'.
+                   05  Currency_Code                   PIC X(3).
+                   05  Entered_By                      PIC X(8).
+                   05  Reason_Code                     PIC X(4).
+                   05  Office_Code                     PIC X(4).
+
+           FD  CustMstr.
+               01  CustomerMasterRecord.
+                   05  CM_Customer_Number              PIC 9(6).
+                   05  CM_First_Name                   PIC X(10).
+                   05  CM_Last_Name                    PIC X(20).
+
            FD  CustRpt
                Record Contains 132 Characters.
-               01  Print_Buffer                            PIC X(132).
-           
+               01  Print_Buffer                        PIC X(132).
+
+           FD  CustRej
+               Record Contains 68 Characters.
+               01  Reject_Record                       PIC X(68).
+
+           FD  CustRptCSV
+               Record Contains 132 Characters.
+               01  CSV_Buffer                          PIC X(132).
+
+           FD  CustCkpt
+               Record Contains 62 Characters.
+               01  Checkpoint_Record.
+                   05  Ckpt_Last_Key                   PIC X(36).
+                   05  Ckpt_Sub_Total                   PIC 9(6)V9(2).
+                   05  Ckpt_Total_Purchases             PIC 9(6)V9(2).
+                   05  Ckpt_Records_Read                PIC 9(6).
+                   05  Ckpt_Control_Total_Actual        PIC 9(6)V9(2).
+
+           FD  CustLastRun
+               Record Contains 36 Characters.
+               01  LastRun_Record.
+                   05  LastRun_Key                     PIC X(36).
+
+      * Adjust_Audit_Record - one entry per Return/Adjustment
+      * transaction, see 251-Write-Adjustment-Audit.
+           FD  CustAdjAudit
+               Record Contains 32 Characters.
+               01  Adjust_Audit_Record.
+                   05  AA_Customer_Number               PIC 9(6).
+                   05  AA_Date                          PIC 9(8).
+                   05  AA_Amount                        PIC S9(4)V9(2).
+                   05  AA_Entered_By                    PIC X(8).
+                   05  AA_Reason_Code                   PIC X(4).
+
+      * RunLog_Record - one machine-readable entry per run, appended
+      * to CustRunLog for run-to-run regression checking, see
+      * 429-Write-Run-Log.
+           FD  CustRunLog
+               Record Contains 22 Characters.
+               01  RunLog_Record.
+                   05  RL_Run_Date                      PIC 9(8).
+                   05  RL_Records_Read                  PIC 9(6).
+                   05  RL_Total_Purchases                PIC 9(6)V9(2).
+
+           FD  CustMtdYtd
+               Record Contains 30 Characters.
+               01  Mtd_Ytd_Record.
+                   05  MtdYtd_Month                    PIC 9(2).
+                   05  MtdYtd_Year                     PIC 9(4).
+                   05  MtdYtd_Total                    PIC 9(8)V9(2).
+                   05  MtdYtd_Ytd_Year                  PIC 9(4).
+                   05  MtdYtd_Ytd_Total                 PIC 9(8)V9(2).
+
            Working-Storage Section.
-               COPY "CopyBooks/WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==WS==.
-               COPY "CopyBooks/Misc.cpy".
-               COPY "CopyBooks/HeaderMain.cpy".
-               COPY "CopyBooks\HeaderColumns.cpy".
-               COPY "CopyBooks\DetailLine.cpy".
-               COPY "CopyBooks\Footer.cpy".
-              
-           
+               01  WS_Input_File_Name          PIC X(40)
+                       value 'CustomerData'.
+               01  WS_Output_File_Name         PIC X(40)
+                       value 'CustomerReport'.
+               01  WS_CSV_Output_File_Name     PIC X(40)
+                       value 'CustomerReportCSV'.
+               01  WS_Archive_File_Name        PIC X(40).
+               01  WS_Table_Full_Status        PIC 9(2) value 90.
+               01  WS_Command_Line             PIC X(80).
+               01  WS_Filter_Start_Period      PIC X(6) value spaces.
+               01  WS_Filter_End_Period        PIC X(6) value spaces.
+               01  WS_Record_Period            PIC X(6).
+               01  WS_Threshold_Whole          PIC 9(6) value zero.
+               01  WS_Inquiry_Customer_Number  PIC 9(6) value zero.
+               01  Inquiry_Mode_Sw             PIC X(1) value 'N'.
+                   88  Inquiry_Mode_Requested    value 'Y'.
+                   88  Batch_Mode                value 'N'.
+               01  WS_Company_Name             PIC X(20)
+                       value 'Agile Company'.
+               01  WS_Company_Name_Len         PIC 9(2).
+               01  WS_Branch_Name              PIC X(20) value spaces.
+               01  Delivery_Mode_Sw            PIC X(1) value 'N'.
+                   88  Deliver_None              value 'N'.
+                   88  Deliver_Email             value 'E'.
+                   88  Deliver_Pdf               value 'P'.
+                   88  Deliver_Both              value 'B'.
+               01  WS_As_Of_Date               PIC 9(8) value zero.
+               01  Delta_Mode_Sw               PIC X(1) value 'N'.
+                   88  Delta_Mode_Requested       value 'Y'.
+                   88  Full_Run_Requested         value 'N'.
+               01  WS_Input_File_List          PIC X(80) value spaces.
+               01  WS_Large_Trans_Threshold    PIC 9(6)V9(2)
+                       value 1000.00.
+               01  WS_Currency_Idx             PIC 9(2).
+               01  WS_Large_Idx                PIC 9(3).
+               01  WS_Summary_Idx              PIC 9(3).
+               01  WS_Summary_Match_Idx        PIC 9(3).
+               01  WS_Sort_Outer               PIC 9(3).
+               01  WS_Sort_Inner               PIC 9(3).
+               01  WS_Resume_Key               PIC X(36) value spaces.
+               01  WS_Current_Key              PIC X(36).
+               01  WS_Ckpt_Quotient            PIC 9(6).
+               01  WS_Ckpt_Remainder           PIC 9(3).
+               01  WS_Ckpt_Interval            PIC 9(3) value 50.
+               01  Resume_Sw                   PIC X(1) value 'N'.
+                   88  Resume_Requested          value 'Y'.
+                   88  No_Resume                 value 'N'.
+               01  Checkpoint_Restart_Sw        PIC X(1) value 'N'.
+                   88  Checkpoint_Restart_Requested  value 'Y'.
+                   88  Not_Checkpoint_Restart        value 'N'.
+               01  Record_Buffer_Sw            PIC X(1) value 'N'.
+                   88  Record_Already_Buffered   value 'Y'.
+                   88  Record_Not_Buffered       value 'N'.
+               01  WS_Cache_Idx                PIC 9(4).
+               01  WS_Cache_Low                PIC S9(4).
+               01  WS_Cache_High               PIC S9(4).
+               01  WS_Cache_Mid                 PIC S9(4).
+               01  WS_Cache_Match_Idx          PIC 9(4).
+               01  WS_Activity_Idx             PIC 9(4).
+               01  WS_Activity_Check_Number    PIC 9(6).
+               01  WS_Zero_Activity_Count      PIC 9(4).
+               01  WS_Year_Idx                 PIC 9(2).
+               01  WS_Year_Match_Idx           PIC 9(2).
+               01  WS_Year_Sort_Outer          PIC 9(2).
+               01  WS_Year_Sort_Inner          PIC 9(2).
+               01  WS_Prior_Year_Total         PIC 9(6)V9(2) value zero.
+               01  WS_Year_Change              PIC S9(6)V9(2).
+               01  WS_MTD_Total                PIC 9(8)V9(2) value zero.
+               01  WS_YTD_Total                PIC 9(8)V9(2) value zero.
+               01  WS_Conversion_Rate          PIC 9(1)V9(4).
+               01  WS_Converted_Amount         PIC 9(6)V9(2).
+               01  Currency_Table_Entries      PIC 9(2) value 4.
+               01  Currency_Rate_Table.
+                   05  Currency_Table_Values.
+                       10  PIC X(3) value 'USD'.
+                       10  PIC 9(1)V9(4) value 1.0000.
+                       10  PIC X(3) value 'EUR'.
+                       10  PIC 9(1)V9(4) value 1.0800.
+                       10  PIC X(3) value 'GBP'.
+                       10  PIC 9(1)V9(4) value 1.2700.
+                       10  PIC X(3) value 'JPY'.
+                       10  PIC 9(1)V9(4) value 0.0067.
+                   05  Currency_Table
+                           REDEFINES Currency_Table_Values
+                           OCCURS 4 TIMES.
+                       10  CT_Currency_Code      PIC X(3).
+                       10  CT_Conversion_Rate    PIC 9(1)V9(4).
+              COPY "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==WS==.
+               01  WS_System_Time.
+                   05  WS_Sys_Hours                PIC 9(2).
+                   05  WS_Sys_Minutes               PIC 9(2).
+                   05  WS_Sys_Seconds               PIC 9(2).
+                   05  WS_Sys_Hundredths            PIC 9(2).
+               01  WS_Run_Start_Time.
+                   05  Run_Start_Hours             PIC 9(2).
+                   05  Run_Start_Minutes           PIC 9(2).
+                   05  Run_Start_Seconds           PIC 9(2).
+               01  WS_Run_Start_Total_Secs         PIC 9(5).
+               01  WS_Run_End_Total_Secs           PIC 9(5).
+               01  WS_Elapsed_Total_Secs           PIC S9(5).
+               01  WS_Elapsed_Remainder            PIC 9(5).
+               01  WS_Format_Date_Num              PIC 9(8).
+               01  WS_Format_Time_Num              PIC 9(4).
+               01  WS_Saved_Current_Date           PIC X(8).
+               COPY "Misc.cpy".
+               COPY "HeaderMain.cpy".
+               COPY "HeaderColumns.cpy".
+               COPY "DetailLine.cpy".
+               COPY "Footer.cpy".
+               COPY "Exceptions.cpy".
+               COPY "InquiryLine.cpy".
+               77  Lines_Per_Page              PIC 9(2) value 55.
+
        Procedure Division.
-       
+
            Initilization.
-           
+
                INITIALIZE Sub_Total_Purchases, Total_Purchases
-			   OPEN INPUT CustMast
-                   CALL "Validations" USING File_Status
+               INITIALIZE Page_Count, Line_Count
+               INITIALIZE Records_Read_Count, Detail_Lines_Count
+               INITIALIZE Control_Count_Expected, Control_Total_Expected
+               INITIALIZE Control_Total_Actual
+               INITIALIZE Large_Purchases_Count
+               INITIALIZE Duplicate_Count
+               INITIALIZE Customer_Summary_Count
+               PERFORM 190-Capture-Run-Start
+               ACCEPT WS_Command_Line FROM COMMAND-LINE
+               IF WS_Command_Line NOT EQUAL SPACES
+                   UNSTRING WS_Command_Line DELIMITED BY ','
+                       INTO WS_Input_File_Name WS_Output_File_Name
+                           WS_Filter_Start_Period WS_Filter_End_Period
+                           WS_Threshold_Whole
+                           WS_Inquiry_Customer_Number
+                           WS_Company_Name WS_Branch_Name
+                           Delivery_Mode_Sw WS_As_Of_Date
+                           Delta_Mode_Sw
+                           WS_Input_File_List
+                   END-UNSTRING
+                   IF WS_Threshold_Whole NOT EQUAL ZERO
+                       MOVE WS_Threshold_Whole
+                           TO WS_Large_Trans_Threshold
+                   END-IF
+                   IF WS_Inquiry_Customer_Number NOT EQUAL ZERO
+                       SET Inquiry_Mode_Requested TO TRUE
+                   END-IF
+               END-IF
+               IF Inquiry_Mode_Requested
+                   PERFORM 180-Run-Customer-Inquiry
+               ELSE
+                   PERFORM 160-Check-For-Restart
+                   PERFORM 165-Check-For-Delta-Mode
+                   PERFORM 170-Load-Mtd-Ytd-Totals
+                   PERFORM 141-Build-Input-File-Table
+                   PERFORM 150-Sort-Input-Records
+                   OPEN INPUT CustMastSorted
+                       CALL "Validations" USING File_Status
+                           BY CONTENT WS_Input_File_Name "OPEN INPUT"
+                   IF Resume_Requested
+                       PERFORM 202-Skip-To-Resume-Point
+                   END-IF
+                   OPEN INPUT CustMstr
+                       CALL "Validations" USING File_Status
+                           BY CONTENT "CustomerMaster" "OPEN INPUT"
+                   PERFORM 145-Load-Master-Cache
+      * A checkpoint restart continues the same run after an abend, so
+      * the report/reject/CSV/audit files already hold everything
+      * printed before the checkpoint and must be extended, not
+      * truncated - 202-Skip-To-Resume-Point only skips re-reading the
+      * input, it does not reprint what was already written. A delta
+      * run (Resume_Requested without Checkpoint_Restart_Requested) is
+      * a fresh run that reports only the new transactions, so its
+      * output files start empty as usual.
+                   IF Checkpoint_Restart_Requested
+                       OPEN EXTEND CustRpt
+                   ELSE
+                       OPEN OUTPUT CustRpt
+                   END-IF
+                       CALL "Validations" USING File_Status
+                           BY CONTENT WS_Output_File_Name "OPEN OUTPUT"
+                   IF Checkpoint_Restart_Requested
+                       OPEN EXTEND CustRej
+                   ELSE
+                       OPEN OUTPUT CustRej
+                   END-IF
+                       CALL "Validations" USING File_Status
+                           BY CONTENT "CustomerReject" "OPEN OUTPUT"
+                   IF Checkpoint_Restart_Requested
+                       OPEN EXTEND CustRptCSV
+                   ELSE
+                       OPEN OUTPUT CustRptCSV
+                   END-IF
+                       CALL "Validations" USING File_Status
+                           BY CONTENT WS_CSV_Output_File_Name
+                               "OPEN OUTPUT"
+                   IF Checkpoint_Restart_Requested
+                       OPEN EXTEND CustAdjAudit
+                   ELSE
+                       OPEN OUTPUT CustAdjAudit
+                   END-IF
+                       CALL "Validations" USING File_Status
+                           BY CONTENT "AdjustAudit" "OPEN OUTPUT"
+
+                   PERFORM 100-Write-Headings
+                   PERFORM 200-Read-Records until No_More_Records
+                   IF Not_First_Letter
+                       PERFORM 277-Write-Letter-Subtotal
+                   END-IF
+                   PERFORM 350-Write-Footers
+                   PERFORM 400-Close-Program
+                   PERFORM 430-Deliver-Report
+                   PERFORM 410-Archive-Input-File
+               END-IF
+               STOP RUN.
+
+           180-Run-Customer-Inquiry.
                OPEN OUTPUT CustRpt
                    CALL "Validations" USING File_Status
-               
-               PERFORM 100-Write-Headings
-               PERFORM 200-Read-Records until No_More_Records
-               PERFORM 350-Write-Footers
-               PERFORM 400-Close-Program
-               STOP RUN.
-               
+                       BY CONTENT WS_Output_File_Name "OPEN OUTPUT"
+               OPEN INPUT CustMstr
+                   CALL "Validations" USING File_Status
+                       BY CONTENT "CustomerMaster" "OPEN INPUT"
+               WRITE Print_Buffer FROM InquiryHeading
+                   AFTER ADVANCING 1 LINES
+               MOVE WS_Inquiry_Customer_Number TO CM_Customer_Number
+               SET Summary_Found TO TRUE
+               READ CustMstr
+                   INVALID KEY
+                       SET Summary_Not_Found TO TRUE
+               END-READ
+               IF Summary_Found
+                   MOVE CM_Customer_Number TO Inquiry_Cust_Number
+                   MOVE CM_First_Name TO Inquiry_First_Name
+                   MOVE CM_Last_Name TO Inquiry_Last_Name
+                   WRITE Print_Buffer FROM InquiryDetail
+                       AFTER ADVANCING 1 LINES
+               ELSE
+                   MOVE WS_Inquiry_Customer_Number
+                       TO NotFound_Cust_Number
+                   WRITE Print_Buffer FROM InquiryNotFound
+                       AFTER ADVANCING 1 LINES
+               END-IF
+               CLOSE CustMstr
+               CLOSE CustRpt.
+
+      * 141-Build-Input-File-Table - a run against a single regional
+      * file (the usual case, WS_Input_File_List left blank) loads the
+      * table with one entry carrying a blank office code, exactly the
+      * way every prior single-file run already behaved; a consolidated
+      * corporate run instead names its regional files and their office
+      * codes in WS_Input_File_List as semicolon-separated
+      * "file-name/office-code" pairs (semicolon, not comma, since
+      * comma is already the command-line token delimiter and
+      * WS_Input_File_List is itself one of those tokens), parsed by
+      * 142-Parse-Input-File-List.
+           141-Build-Input-File-Table.
+               MOVE ZERO TO Input_File_Count
+               IF WS_Input_File_List EQUAL SPACES
+                   ADD 1 TO Input_File_Count
+                   MOVE WS_Input_File_Name
+                       TO IF_File_Name (Input_File_Count)
+                   MOVE SPACES TO IF_Office_Code (Input_File_Count)
+               ELSE
+                   PERFORM 142-Parse-Input-File-List
+               END-IF.
+
+           142-Parse-Input-File-List.
+               UNSTRING WS_Input_File_List DELIMITED BY ';'
+                   INTO WS_One_File_Entry (1) WS_One_File_Entry (2)
+                       WS_One_File_Entry (3) WS_One_File_Entry (4)
+                       WS_One_File_Entry (5) WS_One_File_Entry (6)
+                       WS_One_File_Entry (7) WS_One_File_Entry (8)
+                       WS_One_File_Entry (9) WS_One_File_Entry (10)
+                   TALLYING IN Input_File_Count
+                   ON OVERFLOW
+                       CALL "Validations" USING WS_Table_Full_Status
+                           BY CONTENT "Input_File_Table" "TABLE FULL"
+               END-UNSTRING
+               PERFORM 143-Split-One-Entry
+                   VARYING WS_Input_File_Idx FROM 1 BY 1
+                   UNTIL WS_Input_File_Idx > Input_File_Count.
+
+           143-Split-One-Entry.
+               UNSTRING WS_One_File_Entry (WS_Input_File_Idx)
+                   DELIMITED BY '/'
+                   INTO IF_File_Name (WS_Input_File_Idx)
+                       IF_Office_Code (WS_Input_File_Idx)
+               END-UNSTRING.
+
+      * 150-Sort-Input-Records - Sort_Amount_Trans/Sort_Trans_Type are
+      * carried as minor keys, after the customer/period keys, purely
+      * so that two true duplicate transactions for the same customer
+      * and month are guaranteed to sort next to each other even when
+      * a third, distinct-amount transaction exists for that same
+      * customer/month - 227-Check-Duplicate only ever compares a
+      * record to the one immediately ahead of it.
+           150-Sort-Input-Records.
+               SORT SortFile
+                   ON ASCENDING KEY Sort_Last_Name Sort_First_Name
+                       Sort_Year_Trans Sort_Month_Trans
+                       Sort_Amount_Trans Sort_Trans_Type
+                   INPUT PROCEDURE IS 151-Release-Input-Records
+                   GIVING CustMastSorted.
+
+      * 151-Release-Input-Records - reads every regional file named in
+      * Input_File_Table in turn, tagging each record it RELEASEs with
+      * that file's office code before the SORT merges them all by
+      * customer name, the same way a single-file run always has.
+           151-Release-Input-Records.
+               PERFORM 152-Process-One-Input-File
+                   VARYING WS_Input_File_Idx FROM 1 BY 1
+                   UNTIL WS_Input_File_Idx > Input_File_Count.
+
+           152-Process-One-Input-File.
+               MOVE IF_File_Name (WS_Input_File_Idx)
+                   TO WS_Input_File_Name
+               OPEN INPUT CustMast
+                   CALL "Validations" USING File_Status
+                       BY CONTENT WS_Input_File_Name "OPEN INPUT"
+               SET More_Input_Records TO TRUE
+               PERFORM 153-Release-One-Record
+                   UNTIL No_More_Input
+               CLOSE CustMast.
+
+      * 153-Release-One-Record - the trailer's Last_Name/First_Name/
+      * Year_Trans/Month_Trans bytes are repurposed to carry the
+      * expected record count/total (see 240-Check-Control-Totals),
+      * not a real sort key, so nothing about the upstream file format
+      * pins the trailer to sort after every data record; HIGH-VALUES
+      * is forced into those fields here so the trailer always sorts
+      * last regardless of what it happens to carry, which is what
+      * 202-Skip-To-Resume-Point/203-Skip-One-Record rely on to stop
+      * fast-forwarding at the right place on a restart or delta run.
+           153-Release-One-Record.
+               READ CustMast
+                   AT END SET No_More_Input TO TRUE
+               END-READ
+               IF NOT No_More_Input
+                   MOVE Raw_Customer_Record TO Sort-Record
+                   MOVE IF_Office_Code (WS_Input_File_Idx)
+                       TO Sort_Office_Code
+                   IF Sort_Customer_Number EQUAL 999999
+                       MOVE HIGH-VALUES TO Sort_Last_Name
+                       MOVE HIGH-VALUES TO Sort_First_Name
+                       MOVE HIGH-VALUES TO Sort_Year_Trans
+                       MOVE HIGH-VALUES TO Sort_Month_Trans
+                   END-IF
+                   RELEASE Sort-Record
+               END-IF.
+
+           160-Check-For-Restart.
+               SET No_Resume TO TRUE
+               OPEN INPUT CustCkpt
+               IF File_Status EQUAL '00'
+                   READ CustCkpt
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE Ckpt_Last_Key TO WS_Resume_Key
+                           MOVE Ckpt_Sub_Total TO Sub_Total_Purchases
+                           MOVE Ckpt_Total_Purchases TO Total_Purchases
+                           MOVE Ckpt_Records_Read TO Records_Read_Count
+                           MOVE Ckpt_Control_Total_Actual
+                               TO Control_Total_Actual
+                           SET Resume_Requested TO TRUE
+                           SET Checkpoint_Restart_Requested TO TRUE
+                   END-READ
+                   CLOSE CustCkpt
+               END-IF.
+
+           165-Check-For-Delta-Mode.
+               IF Delta_Mode_Requested AND NOT Resume_Requested
+                   OPEN INPUT CustLastRun
+                   IF File_Status EQUAL '00'
+                       READ CustLastRun
+                           AT END CONTINUE
+                           NOT AT END
+                               MOVE LastRun_Key TO WS_Resume_Key
+                               SET Resume_Requested TO TRUE
+                       END-READ
+                       CLOSE CustLastRun
+                   END-IF
+               END-IF.
+
+           190-Capture-Run-Start.
+               ACCEPT WS_System_Time FROM TIME
+               MOVE WS_Sys_Hours TO Run_Start_Hours
+               MOVE WS_Sys_Minutes TO Run_Start_Minutes
+               MOVE WS_Sys_Seconds TO Run_Start_Seconds
+               COMPUTE WS_Run_Start_Total_Secs =
+                   Run_Start_Hours * 3600 + Run_Start_Minutes * 60
+                       + Run_Start_Seconds.
+
+           175-Set-Current-Date.
+               IF WS_As_Of_Date NOT EQUAL ZERO
+                   MOVE WS_As_Of_Date TO WS_Current_Date
+               ELSE
+                   ACCEPT WS_Current_Date FROM DATE YYYYMMDD
+               END-IF.
+
+           170-Load-Mtd-Ytd-Totals.
+               PERFORM 175-Set-Current-Date
+               MOVE ZERO TO WS_MTD_Total
+               MOVE ZERO TO WS_YTD_Total
+               OPEN INPUT CustMtdYtd
+               IF File_Status EQUAL '00'
+                   READ CustMtdYtd
+                       AT END CONTINUE
+                       NOT AT END
+                           IF MtdYtd_Month EQUAL WS_Current_Month AND
+                               MtdYtd_Year EQUAL WS_Current_Year
+                               MOVE MtdYtd_Total TO WS_MTD_Total
+                           END-IF
+                           IF MtdYtd_Ytd_Year EQUAL WS_Current_Year
+                               MOVE MtdYtd_Ytd_Total TO WS_YTD_Total
+                           END-IF
+                   END-READ
+                   CLOSE CustMtdYtd
+               END-IF.
+
+           202-Skip-To-Resume-Point.
+               PERFORM 203-Skip-One-Record
+                   UNTIL Record_Already_Buffered OR No_More_Records.
+
+           203-Skip-One-Record.
+               READ CustMastSorted
+                   AT END SET No_More_Records TO TRUE
+               END-READ
+               IF NOT No_More_Records
+                   IF Is_Trailer_Record OF CustomerRecord
+                       SET Record_Already_Buffered TO TRUE
+                   ELSE
+                       PERFORM 204-Build-Current-Key
+                       IF WS_Current_Key > WS_Resume_Key
+                           SET Record_Already_Buffered TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           204-Build-Current-Key.
+               MOVE Last_Name OF CustomerRecord TO WS_Current_Key (1:20)
+               MOVE First_Name OF CustomerRecord
+                   TO WS_Current_Key (21:10)
+               MOVE Year_Trans OF CustomerRecord
+                   TO WS_Current_Key (31:4)
+               MOVE Month_Trans OF CustomerRecord
+                   TO WS_Current_Key (35:2).
+
            100-Write-Headings.
+               ADD 1 TO Page_Count
+               MOVE ZERO TO Line_Count
+               MOVE Page_Count TO Header_Page
                INITIALIZE Print_Buffer
                PERFORM 500-FormatDate
                PERFORM 600-FormatTime
+               MOVE HeaderDate TO HeaderMain3_Date
+               MOVE HeaderTime TO HeaderMain3_Time
+               PERFORM 501-Find-Company-Name-Length
+               STRING WS_Company_Name (1:WS_Company_Name_Len)
+                       DELIMITED BY SIZE
+                       ' Customer Rpt' DELIMITED BY SIZE
+                   INTO Header_Company_Line
+               STRING 'Prepared for ' DELIMITED BY SIZE
+                       WS_Company_Name (1:WS_Company_Name_Len)
+                       DELIMITED BY SIZE
+                       ' By Anthony Downs' DELIMITED BY SIZE
+                   INTO Header_Prepared_By
                WRITE Print_Buffer FROM HeaderMain
                WRITE Print_Buffer FROM HeaderMain2
+               IF WS_Branch_Name NOT EQUAL SPACES
+                   MOVE WS_Branch_Name TO Header_Branch_Name
+                   WRITE Print_Buffer FROM HeaderBranch
+               END-IF
                WRITE Print_Buffer FROM HeaderMain3
-               WRITE Print_Buffer FROM HeaderColumns AFTER ADVANCING 1 LINE.
-               
+               WRITE Print_Buffer FROM HeaderColumns
+                   AFTER ADVANCING 1 LINE.
+
            200-Read-Records.
-               READ CustMast
-                   AT END SET No_More_Records TO TRUE
-                       NOT AT END
-                           PERFORM 250-Calculations
-                           PERFORM 300-Write-Records.
-           
+               IF Record_Already_Buffered
+                   SET Record_Not_Buffered TO TRUE
+               ELSE
+                   READ CustMastSorted
+                       AT END SET No_More_Records TO TRUE
+                   END-READ
+               END-IF
+               IF NOT No_More_Records
+                   IF Is_Trailer_Record OF CustomerRecord
+                       PERFORM 240-Check-Control-Totals
+                   ELSE
+                       ADD 1 TO Records_Read_Count
+                       ADD Amount_Trans OF CustomerRecord
+                           TO Control_Total_Actual
+                       PERFORM 230-Validate-Record
+                       IF Record_Is_Valid
+                           PERFORM 227-Check-Duplicate
+                           IF Record_Is_Duplicate
+                               PERFORM 331-Write-Duplicate
+                           ELSE
+                               PERFORM 205-Check-Date-Range
+                               IF Record_In_Range
+                                   PERFORM 210-Match-Customer
+                                   PERFORM 226-Check-Letter-Break
+                                   PERFORM 250-Calculations
+                                   PERFORM 300-Write-Records
+                               END-IF
+                           END-IF
+                       ELSE
+                           PERFORM 330-Write-Reject
+                       END-IF
+                       PERFORM 265-Check-Checkpoint-Interval
+                   END-IF
+               END-IF.
+
+           265-Check-Checkpoint-Interval.
+               PERFORM 204-Build-Current-Key
+               DIVIDE Records_Read_Count BY WS_Ckpt_Interval
+                   GIVING WS_Ckpt_Quotient
+                   REMAINDER WS_Ckpt_Remainder
+               IF WS_Ckpt_Remainder EQUAL ZERO
+                   PERFORM 260-Write-Checkpoint
+               END-IF.
+
+           260-Write-Checkpoint.
+               MOVE WS_Current_Key TO Ckpt_Last_Key
+               MOVE Sub_Total_Purchases TO Ckpt_Sub_Total
+               MOVE Total_Purchases TO Ckpt_Total_Purchases
+               MOVE Records_Read_Count TO Ckpt_Records_Read
+               MOVE Control_Total_Actual TO Ckpt_Control_Total_Actual
+               OPEN OUTPUT CustCkpt
+               WRITE Checkpoint_Record
+               CLOSE CustCkpt.
+
+      * 240-Check-Control-Totals - one trailer record is read per input
+      * file; a single-file run sees exactly one, the same as always,
+      * while a consolidated corporate run sees one per regional file,
+      * so the expected count/total are ADDed rather than MOVEd to
+      * accumulate correctly across however many trailers this run's
+      * input actually contains. Control_Total_Expected is compared in
+      * 355-Write-Control-Totals against Control_Total_Actual - the raw
+      * sum of every real record's Amount_Trans as read, accumulated in
+      * 200-Read-Records - rather than against Total_Purchases, since
+      * Total_Purchases is a net reporting figure (returns/adjustments
+      * subtracted, duplicates and out-of-range records excluded) while
+      * the batch trailer is the sending system's plain record count
+      * and amount sent, before any of this program's own netting or
+      * filtering is applied.
+           240-Check-Control-Totals.
+               MOVE Year_Trans OF CustomerRecord
+                   TO WS_Trailer_Count_Temp (1:4)
+               MOVE Month_Trans OF CustomerRecord
+                   TO WS_Trailer_Count_Temp (5:2)
+               ADD WS_Trailer_Count_Temp TO Control_Count_Expected
+               ADD Amount_Trans OF CustomerRecord
+                   TO Control_Total_Expected.
+
+           205-Check-Date-Range.
+               SET Record_In_Range TO TRUE
+               MOVE Year_Trans OF CustomerRecord
+                   TO WS_Record_Period (1:4)
+               MOVE Month_Trans OF CustomerRecord
+                   TO WS_Record_Period (5:2)
+               IF WS_Filter_Start_Period NOT EQUAL SPACES AND
+                   WS_Record_Period < WS_Filter_Start_Period
+                   SET Record_Out_Of_Range TO TRUE
+               END-IF
+               IF WS_Filter_End_Period NOT EQUAL SPACES AND
+                   WS_Record_Period > WS_Filter_End_Period
+                   SET Record_Out_Of_Range TO TRUE
+               END-IF.
+
+           145-Load-Master-Cache.
+               MOVE ZERO TO Master_Cache_Count
+               SET More_Master_Records TO TRUE
+               MOVE ZERO TO CM_Customer_Number
+               START CustMstr KEY IS NOT LESS THAN CM_Customer_Number
+                   INVALID KEY SET No_More_Master TO TRUE
+               END-START
+               PERFORM 146-Read-Next-Master-Into-Cache
+                   UNTIL No_More_Master.
+
+           146-Read-Next-Master-Into-Cache.
+               READ CustMstr NEXT RECORD
+                   AT END SET No_More_Master TO TRUE
+               END-READ
+               IF NOT No_More_Master
+                   IF Master_Cache_Count < 5000
+                       ADD 1 TO Master_Cache_Count
+                       MOVE CM_Customer_Number
+                           TO MC_Customer_Number (Master_Cache_Count)
+                       MOVE CM_First_Name
+                           TO MC_First_Name (Master_Cache_Count)
+                       MOVE CM_Last_Name
+                           TO MC_Last_Name (Master_Cache_Count)
+                   ELSE
+                       CALL "Validations" USING WS_Table_Full_Status
+                           BY CONTENT "Master_Cache_Table" "TABLE FULL"
+                   END-IF
+               END-IF.
+
+           210-Match-Customer.
+               PERFORM 213-Search-Master-Cache
+               IF Master_Found
+                   PERFORM 211-Record-Activity
+               ELSE
+                   PERFORM 320-Write-Exception
+               END-IF.
+
+           213-Search-Master-Cache.
+               MOVE 1 TO WS_Cache_Low
+               MOVE Master_Cache_Count TO WS_Cache_High
+               SET Master_Not_Found TO TRUE
+               PERFORM 214-Binary-Search-Step
+                   UNTIL WS_Cache_Low > WS_Cache_High OR Master_Found.
+
+           214-Binary-Search-Step.
+               COMPUTE WS_Cache_Mid = (WS_Cache_Low + WS_Cache_High) / 2
+               IF MC_Customer_Number (WS_Cache_Mid) EQUAL
+                   Customer_Number OF CustomerRecord
+                   SET Master_Found TO TRUE
+                   MOVE WS_Cache_Mid TO WS_Cache_Match_Idx
+               ELSE
+                   IF MC_Customer_Number (WS_Cache_Mid) <
+                       Customer_Number OF CustomerRecord
+                       COMPUTE WS_Cache_Low = WS_Cache_Mid + 1
+                   ELSE
+                       COMPUTE WS_Cache_High = WS_Cache_Mid - 1
+                   END-IF
+               END-IF.
+
+           211-Record-Activity.
+               MOVE Customer_Number OF CustomerRecord
+                   TO WS_Activity_Check_Number
+               PERFORM 212-Search-Activity
+               IF NOT Activity_Found
+                   IF Activity_Customer_Count < 5000
+                       ADD 1 TO Activity_Customer_Count
+                       MOVE WS_Activity_Check_Number
+                           TO ACT_Customer_Number
+                               (Activity_Customer_Count)
+                   ELSE
+                       CALL "Validations" USING WS_Table_Full_Status
+                           BY CONTENT "Activity_Customer_Tbl"
+                               "TABLE FULL"
+                   END-IF
+               END-IF.
+
+           212-Search-Activity.
+               SET Activity_Not_Found TO TRUE
+               PERFORM 2121-Check-Activity-Entry
+                   VARYING WS_Activity_Idx FROM 1 BY 1
+                   UNTIL WS_Activity_Idx > Activity_Customer_Count
+                       OR Activity_Found.
+
+           2121-Check-Activity-Entry.
+               IF ACT_Customer_Number (WS_Activity_Idx) EQUAL
+                   WS_Activity_Check_Number
+                   SET Activity_Found TO TRUE
+               END-IF.
+
+           374-Write-Zero-Activity.
+               MOVE ZERO TO WS_Zero_Activity_Count
+               PERFORM 375-Count-Zero-Activity-Entry
+                   VARYING WS_Cache_Idx FROM 1 BY 1
+                   UNTIL WS_Cache_Idx > Master_Cache_Count
+               IF WS_Zero_Activity_Count > 0
+                   WRITE Print_Buffer FROM ZeroActivityHeading
+                       AFTER ADVANCING 2 LINES
+                   PERFORM 376-Write-Zero-Activity-Line
+                       VARYING WS_Cache_Idx FROM 1 BY 1
+                       UNTIL WS_Cache_Idx > Master_Cache_Count
+               END-IF.
+
+           375-Count-Zero-Activity-Entry.
+               MOVE MC_Customer_Number (WS_Cache_Idx)
+                   TO WS_Activity_Check_Number
+               PERFORM 212-Search-Activity
+               IF NOT Activity_Found
+                   ADD 1 TO WS_Zero_Activity_Count
+               END-IF.
+
+           376-Write-Zero-Activity-Line.
+               MOVE MC_Customer_Number (WS_Cache_Idx)
+                   TO WS_Activity_Check_Number
+               PERFORM 212-Search-Activity
+               IF NOT Activity_Found
+                   IF Line_Count Is Greater Than Or Equal To
+                       Lines_Per_Page
+                       PERFORM 100-Write-Headings
+                       WRITE Print_Buffer FROM ZeroActivityHeading
+                           AFTER ADVANCING 2 LINES
+                   END-IF
+                   MOVE MC_Customer_Number (WS_Cache_Idx)
+                       TO ZeroAct_Cust_Number
+                   MOVE MC_First_Name (WS_Cache_Idx)
+                       TO ZeroAct_First_Name
+                   MOVE MC_Last_Name (WS_Cache_Idx)
+                       TO ZeroAct_Last_Name
+                   WRITE Print_Buffer FROM ZeroActivityDetail
+                       AFTER ADVANCING 1 LINES
+                   ADD 1 TO Line_Count
+               END-IF.
+
+           380-Write-Office-Summary.
+               WRITE Print_Buffer FROM OfficeHeading
+                   AFTER ADVANCING 2 LINES
+               PERFORM 381-Write-One-Office-Line
+                   VARYING WS_Office_Idx FROM 1 BY 1
+                   UNTIL WS_Office_Idx > Office_Summary_Count.
+
+           381-Write-One-Office-Line.
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+                   WRITE Print_Buffer FROM OfficeHeading
+                       AFTER ADVANCING 2 LINES
+               END-IF
+               MOVE OFC_Code (WS_Office_Idx) TO Office_Summ_Code
+               MOVE OFC_Total (WS_Office_Idx) TO Office_Summ_Total
+               WRITE Print_Buffer FROM OfficeDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count.
+
+           226-Check-Letter-Break.
+               IF First_Letter
+                   SET Not_First_Letter TO TRUE
+                   PERFORM 228-Write-Letter-Heading
+               ELSE
+                   IF Last_Name OF CustomerRecord (1:1) NOT EQUAL
+                       Prev_Last_Name_Letter
+                       PERFORM 277-Write-Letter-Subtotal
+                       PERFORM 228-Write-Letter-Heading
+                   END-IF
+               END-IF
+               MOVE Last_Name OF CustomerRecord (1:1)
+                   TO Prev_Last_Name_Letter.
+
+           228-Write-Letter-Heading.
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+               END-IF
+               MOVE Last_Name OF CustomerRecord (1:1)
+                   TO Letter_Heading_Letter
+               WRITE Print_Buffer FROM LetterHeading
+                   AFTER ADVANCING 2 LINES
+               ADD 1 TO Line_Count.
+
+           277-Write-Letter-Subtotal.
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+               END-IF
+               MOVE Prev_Last_Name_Letter TO LetterSubtotal_Letter
+               MOVE Letter_Sub_Total TO LetterSubtotal_Amount
+               WRITE Print_Buffer FROM LetterSubtotalDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count
+               MOVE ZERO TO Letter_Sub_Total.
+
+           227-Check-Duplicate.
+               SET Record_Not_Duplicate TO TRUE
+               IF NOT First_Dup_Check
+                   IF Customer_Number OF CustomerRecord EQUAL
+                       Prev_Dup_Customer_Number AND
+                       Month_Trans OF CustomerRecord EQUAL
+                       Prev_Dup_Month_Trans AND
+                       Year_Trans OF CustomerRecord EQUAL
+                       Prev_Dup_Year_Trans AND
+                       Amount_Trans OF CustomerRecord EQUAL
+                       Prev_Dup_Amount_Trans AND
+                       Trans_Type OF CustomerRecord EQUAL
+                       Prev_Dup_Trans_Type
+                       SET Record_Is_Duplicate TO TRUE
+                   END-IF
+               ELSE
+                   SET Not_First_Dup_Check TO TRUE
+               END-IF
+               MOVE Customer_Number OF CustomerRecord
+                   TO Prev_Dup_Customer_Number
+               MOVE Month_Trans OF CustomerRecord
+                   TO Prev_Dup_Month_Trans
+               MOVE Year_Trans OF CustomerRecord TO Prev_Dup_Year_Trans
+               MOVE Amount_Trans OF CustomerRecord
+                   TO Prev_Dup_Amount_Trans
+               MOVE Trans_Type OF CustomerRecord TO Prev_Dup_Trans_Type.
+
+           230-Validate-Record.
+               SET Record_Is_Valid TO TRUE
+               IF Amount_Trans OF CustomerRecord NOT NUMERIC
+                   SET Record_Is_Invalid TO TRUE
+                   MOVE 'Amount not numeric' TO Reject_Reason
+               ELSE
+                   IF Month_Trans OF CustomerRecord < '01' OR
+                       Month_Trans OF CustomerRecord > '12'
+                       SET Record_Is_Invalid TO TRUE
+                       MOVE 'Month out of range 01-12' TO Reject_Reason
+                   ELSE
+                       IF Last_Name OF CustomerRecord = SPACES
+                           SET Record_Is_Invalid TO TRUE
+                           MOVE 'Last name blank' TO Reject_Reason
+                       ELSE
+                           IF NOT Trans_Sale OF CustomerRecord AND
+                               NOT Trans_Return OF CustomerRecord AND
+                               NOT Trans_Adjustment OF CustomerRecord
+                               SET Record_Is_Invalid TO TRUE
+                               MOVE 'Trans type not S/R/A'
+                                   TO Reject_Reason
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
            250-Calculations.
-      *        ADD Amount_Trans OF CustomerRecord TO Sub_Total_Purchases
-      *        MOVE Sub_Total_Purchases TO Total_Purchases.
-               COMPUTE Sub_Total_Purchases = Sub_Total_Purchases + Amount_Trans OF CustomerRecord
-               MOVE Sub_Total_Purchases TO Total_Purchases.
-           
+               PERFORM 245-Lookup-Currency-Rate
+               COMPUTE WS_Converted_Amount ROUNDED =
+                   Amount_Trans OF CustomerRecord * WS_Conversion_Rate
+               IF Trans_Sale OF CustomerRecord
+                   ADD WS_Converted_Amount TO Total_Purchases
+                   ADD WS_Converted_Amount TO Letter_Sub_Total
+               ELSE
+                   SUBTRACT WS_Converted_Amount FROM Total_Purchases
+                   SUBTRACT WS_Converted_Amount FROM Letter_Sub_Total
+                   PERFORM 251-Write-Adjustment-Audit
+               END-IF
+               PERFORM 317-Update-Customer-Summary
+               PERFORM 323-Update-Year-Summary
+               PERFORM 327-Update-Office-Summary
+               PERFORM 340-Update-Month-Summary.
+
+      * 327-Update-Office-Summary - running net total per source
+      * office code, printed as a per-office section alongside the
+      * corporate grand total on a consolidated multi-file run; on a
+      * single-file run every record carries the same blank office
+      * code so the table ends up with exactly one entry.
+           327-Update-Office-Summary.
+               SET Office_Not_Found TO TRUE
+               PERFORM 328-Search-Office-Entry
+                   VARYING WS_Office_Idx FROM 1 BY 1
+                   UNTIL WS_Office_Idx > Office_Summary_Count
+                       OR Office_Found
+               IF Office_Found
+                   PERFORM 329-Accumulate-Office-Entry
+               ELSE
+                   PERFORM 3291-Add-Office-Entry
+               END-IF.
+
+           328-Search-Office-Entry.
+               IF OFC_Code (WS_Office_Idx) EQUAL
+                   Office_Code OF CustomerRecord
+                   SET Office_Found TO TRUE
+                   MOVE WS_Office_Idx TO WS_Office_Match_Idx
+               END-IF.
+
+           329-Accumulate-Office-Entry.
+               IF Trans_Sale OF CustomerRecord
+                   ADD WS_Converted_Amount
+                       TO OFC_Total (WS_Office_Match_Idx)
+               ELSE
+                   SUBTRACT WS_Converted_Amount
+                       FROM OFC_Total (WS_Office_Match_Idx)
+               END-IF.
+
+           3291-Add-Office-Entry.
+               IF Office_Summary_Count < 20
+                   ADD 1 TO Office_Summary_Count
+                   MOVE Office_Code OF CustomerRecord
+                       TO OFC_Code (Office_Summary_Count)
+                   IF Trans_Sale OF CustomerRecord
+                       MOVE WS_Converted_Amount
+                           TO OFC_Total (Office_Summary_Count)
+                   ELSE
+                       COMPUTE OFC_Total (Office_Summary_Count) =
+                           0 - WS_Converted_Amount
+                   END-IF
+               ELSE
+                   CALL "Validations" USING WS_Table_Full_Status
+                       BY CONTENT "Office_Summary_Table" "TABLE FULL"
+               END-IF.
+
+           251-Write-Adjustment-Audit.
+               MOVE Customer_Number OF CustomerRecord
+                   TO AA_Customer_Number
+               MOVE WS_Current_Date TO AA_Date
+               COMPUTE AA_Amount = 0 - Amount_Trans OF CustomerRecord
+               MOVE Entered_By OF CustomerRecord TO AA_Entered_By
+               MOVE Reason_Code OF CustomerRecord TO AA_Reason_Code
+               WRITE Adjust_Audit_Record.
+
+           323-Update-Year-Summary.
+               SET Year_Summary_Not_Found TO TRUE
+               PERFORM 324-Search-Year-Entry
+                   VARYING WS_Year_Idx FROM 1 BY 1
+                   UNTIL WS_Year_Idx > Year_Summary_Count
+                       OR Year_Summary_Found
+               IF Year_Summary_Found
+                   PERFORM 325-Accumulate-Year-Entry
+               ELSE
+                   PERFORM 326-Add-Year-Entry
+               END-IF.
+
+           324-Search-Year-Entry.
+               IF YR_Year (WS_Year_Idx) EQUAL
+                   Year_Trans OF CustomerRecord
+                   SET Year_Summary_Found TO TRUE
+                   MOVE WS_Year_Idx TO WS_Year_Match_Idx
+               END-IF.
+
+           325-Accumulate-Year-Entry.
+               IF Trans_Sale OF CustomerRecord
+                   ADD WS_Converted_Amount
+                       TO YR_Total (WS_Year_Match_Idx)
+               ELSE
+                   SUBTRACT WS_Converted_Amount
+                       FROM YR_Total (WS_Year_Match_Idx)
+               END-IF.
+
+           326-Add-Year-Entry.
+               IF Year_Summary_Count < 20
+                   ADD 1 TO Year_Summary_Count
+                   MOVE Year_Trans OF CustomerRecord
+                       TO YR_Year (Year_Summary_Count)
+                   IF Trans_Sale OF CustomerRecord
+                       MOVE WS_Converted_Amount
+                           TO YR_Total (Year_Summary_Count)
+                   ELSE
+                       COMPUTE YR_Total (Year_Summary_Count) =
+                           0 - WS_Converted_Amount
+                   END-IF
+               ELSE
+                   CALL "Validations" USING WS_Table_Full_Status
+                       BY CONTENT "Year_Summary_Table" "TABLE FULL"
+               END-IF.
+
+      * 340-Update-Month-Summary - running net total per calendar
+      * month/year, accumulated as each record is read regardless of
+      * CustMastSorted's order, so 390-Write-Month-Summary can print
+      * one true total per month at the end of the run instead of
+      * relying on month/year changing between adjacent sorted
+      * records (the sort is primary by customer name, so adjacency
+      * no longer lines up with the calendar once more than one
+      * customer is present in a month).
+           340-Update-Month-Summary.
+               SET Month_Summary_Not_Found TO TRUE
+               PERFORM 341-Search-Month-Entry
+                   VARYING WS_Month_Idx FROM 1 BY 1
+                   UNTIL WS_Month_Idx > Month_Summary_Count
+                       OR Month_Summary_Found
+               IF Month_Summary_Found
+                   PERFORM 342-Accumulate-Month-Entry
+               ELSE
+                   PERFORM 343-Add-Month-Entry
+               END-IF.
+
+           341-Search-Month-Entry.
+               IF MS_Year (WS_Month_Idx) EQUAL
+                   Year_Trans OF CustomerRecord AND
+                   MS_Month (WS_Month_Idx) EQUAL
+                   Month_Trans OF CustomerRecord
+                   SET Month_Summary_Found TO TRUE
+                   MOVE WS_Month_Idx TO WS_Month_Match_Idx
+               END-IF.
+
+           342-Accumulate-Month-Entry.
+               IF Trans_Sale OF CustomerRecord
+                   ADD WS_Converted_Amount
+                       TO MS_Total (WS_Month_Match_Idx)
+               ELSE
+                   SUBTRACT WS_Converted_Amount
+                       FROM MS_Total (WS_Month_Match_Idx)
+               END-IF.
+
+           343-Add-Month-Entry.
+               IF Month_Summary_Count < 150
+                   ADD 1 TO Month_Summary_Count
+                   MOVE Year_Trans OF CustomerRecord
+                       TO MS_Year (Month_Summary_Count)
+                   MOVE Month_Trans OF CustomerRecord
+                       TO MS_Month (Month_Summary_Count)
+                   IF Trans_Sale OF CustomerRecord
+                       MOVE WS_Converted_Amount
+                           TO MS_Total (Month_Summary_Count)
+                   ELSE
+                       COMPUTE MS_Total (Month_Summary_Count) =
+                           0 - WS_Converted_Amount
+                   END-IF
+               ELSE
+                   CALL "Validations" USING WS_Table_Full_Status
+                       BY CONTENT "Month_Summary_Table" "TABLE FULL"
+               END-IF.
+
+           317-Update-Customer-Summary.
+               SET Summary_Not_Found TO TRUE
+               PERFORM 318-Search-Summary-Entry
+                   VARYING WS_Summary_Idx FROM 1 BY 1
+                   UNTIL WS_Summary_Idx > Customer_Summary_Count
+                       OR Summary_Found
+               IF Summary_Found
+                   PERFORM 319-Accumulate-Summary-Entry
+               ELSE
+                   PERFORM 321-Add-Summary-Entry
+               END-IF.
+
+           318-Search-Summary-Entry.
+               IF CS_Customer_Number (WS_Summary_Idx) EQUAL
+                   Customer_Number OF CustomerRecord AND
+                   CS_First_Name (WS_Summary_Idx) EQUAL
+                   First_Name OF CustomerRecord AND
+                   CS_Last_Name (WS_Summary_Idx) EQUAL
+                   Last_Name OF CustomerRecord
+                   SET Summary_Found TO TRUE
+                   MOVE WS_Summary_Idx TO WS_Summary_Match_Idx
+               END-IF.
+
+           319-Accumulate-Summary-Entry.
+               ADD 1 TO CS_Count (WS_Summary_Match_Idx)
+               IF Trans_Sale OF CustomerRecord
+                   ADD WS_Converted_Amount
+                       TO CS_Total (WS_Summary_Match_Idx)
+               ELSE
+                   SUBTRACT WS_Converted_Amount
+                       FROM CS_Total (WS_Summary_Match_Idx)
+               END-IF.
+
+           321-Add-Summary-Entry.
+               IF Customer_Summary_Count < 200
+                   ADD 1 TO Customer_Summary_Count
+                   MOVE Customer_Number OF CustomerRecord
+                       TO CS_Customer_Number (Customer_Summary_Count)
+                   MOVE First_Name OF CustomerRecord
+                       TO CS_First_Name (Customer_Summary_Count)
+                   MOVE Last_Name OF CustomerRecord
+                       TO CS_Last_Name (Customer_Summary_Count)
+                   MOVE 1 TO CS_Count (Customer_Summary_Count)
+                   IF Trans_Sale OF CustomerRecord
+                       MOVE WS_Converted_Amount
+                           TO CS_Total (Customer_Summary_Count)
+                   ELSE
+                       COMPUTE CS_Total (Customer_Summary_Count) =
+                           0 - WS_Converted_Amount
+                   END-IF
+               ELSE
+                   CALL "Validations" USING WS_Table_Full_Status
+                       BY CONTENT "Customer_Summary_Tbl" "TABLE FULL"
+               END-IF.
+
+           245-Lookup-Currency-Rate.
+               MOVE 1.0000 TO WS_Conversion_Rate
+               PERFORM 246-Check-Currency-Entry
+                   VARYING WS_Currency_Idx FROM 1 BY 1
+                   UNTIL WS_Currency_Idx > Currency_Table_Entries.
+
+           246-Check-Currency-Entry.
+               IF CT_Currency_Code (WS_Currency_Idx) EQUAL
+                   Currency_Code OF CustomerRecord
+                   MOVE CT_Conversion_Rate (WS_Currency_Idx)
+                       TO WS_Conversion_Rate
+               END-IF.
+
            300-Write-Records.
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+               END-IF
                MOVE CORRESPONDING CustomerRecord TO CustomerDetail
-               WRITE Print_Buffer FROM CustomerDetail AFTER ADVANCING 1 LINES.
-               
+               IF Trans_Return OF CustomerRecord OR
+                   Trans_Adjustment OF CustomerRecord
+                   MOVE Amount_Trans OF CustomerRecord TO Returns_Amount
+               ELSE
+                   MOVE ZERO TO Returns_Amount
+               END-IF
+               IF WS_Converted_Amount Is Greater Than
+                   Or Equal To WS_Large_Trans_Threshold
+                   MOVE '>>>' TO Large_Flag
+                   PERFORM 315-Add-Large-Purchase
+               ELSE
+                   MOVE SPACES TO Large_Flag
+               END-IF
+               WRITE Print_Buffer FROM CustomerDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count
+               ADD 1 TO Detail_Lines_Count
+               PERFORM 310-Write-CSV-Record.
+
+           315-Add-Large-Purchase.
+               IF Large_Purchases_Count < 100
+                   ADD 1 TO Large_Purchases_Count
+                   MOVE Customer_Number OF CustomerRecord
+                       TO LP_Customer_Number (Large_Purchases_Count)
+                   MOVE First_Name OF CustomerRecord
+                       TO LP_First_Name (Large_Purchases_Count)
+                   MOVE Last_Name OF CustomerRecord
+                       TO LP_Last_Name (Large_Purchases_Count)
+                   MOVE WS_Converted_Amount
+                       TO LP_Amount (Large_Purchases_Count)
+               ELSE
+                   CALL "Validations" USING WS_Table_Full_Status
+                       BY CONTENT "Large_Purchases_Tbl" "TABLE FULL"
+               END-IF.
+
+           310-Write-CSV-Record.
+               MOVE SPACES TO CSV_Buffer
+               STRING Customer_Number OF CustomerRecord
+                       DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   First_Name OF CustomerRecord DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   Last_Name OF CustomerRecord DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   Month_Trans OF CustomerRecord DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   Year_Trans OF CustomerRecord DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   Amount_Trans OF CustomerDetail DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   Returns_Amount DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   Currency_Code OF CustomerRecord DELIMITED BY SIZE
+                   INTO CSV_Buffer
+               END-STRING
+               WRITE CSV_Buffer.
+
+           320-Write-Exception.
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+               END-IF
+               MOVE Customer_Number OF CustomerRecord
+                   TO Exception_Cust_Number
+               MOVE First_Name OF CustomerRecord TO Exception_First_Name
+               MOVE Last_Name OF CustomerRecord TO Exception_Last_Name
+               MOVE 'No matching Customer Master record'
+                   TO Exception_Reason
+               WRITE Print_Buffer FROM ExceptionDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count.
+
+           330-Write-Reject.
+               MOVE CustomerRecord TO Reject_Record
+               WRITE Reject_Record
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+               END-IF
+               IF First_Reject
+                   WRITE Print_Buffer FROM RejectHeading
+                       AFTER ADVANCING 2 LINES
+                   ADD 1 TO Line_Count
+                   SET Not_First_Reject TO TRUE
+               END-IF
+               MOVE Customer_Number OF CustomerRecord
+                   TO Reject_Cust_Number
+               MOVE First_Name OF CustomerRecord TO Reject_First_Name
+               MOVE Last_Name OF CustomerRecord TO Reject_Last_Name
+               WRITE Print_Buffer FROM RejectDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count.
+
+           331-Write-Duplicate.
+               ADD 1 TO Duplicate_Count
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+               END-IF
+               IF First_Duplicate
+                   WRITE Print_Buffer FROM DuplicateHeading
+                       AFTER ADVANCING 2 LINES
+                   ADD 1 TO Line_Count
+                   SET Not_First_Duplicate TO TRUE
+               END-IF
+               MOVE Customer_Number OF CustomerRecord
+                   TO Duplicate_Cust_Number
+               MOVE First_Name OF CustomerRecord TO Duplicate_First_Name
+               MOVE Last_Name OF CustomerRecord TO Duplicate_Last_Name
+               MOVE Amount_Trans OF CustomerRecord TO Duplicate_Amount
+               WRITE Print_Buffer FROM DuplicateDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count.
+
            350-Write-Footers.
-               WRITE Print_Buffer FROM FooterDetail AFTER ADVANCING 2 LINES.
-             
+               IF Customer_Summary_Count > 0
+                   PERFORM 356-Write-Customer-Summary
+                   PERFORM 371-Write-Credit-Balances
+               END-IF
+               IF Year_Summary_Count > 0
+                   PERFORM 366-Write-Year-Comparison
+               END-IF
+               IF Month_Summary_Count > 0
+                   PERFORM 390-Write-Month-Summary
+               END-IF
+               IF Master_Cache_Count > 0
+                   PERFORM 374-Write-Zero-Activity
+               END-IF
+               IF Office_Summary_Count > 1
+                   PERFORM 380-Write-Office-Summary
+               END-IF
+               WRITE Print_Buffer FROM FooterDetail
+                   AFTER ADVANCING 2 LINES
+               PERFORM 361-Write-Mtd-Ytd
+               PERFORM 355-Write-Control-Totals
+               PERFORM 362-Write-Run-Completed.
+
+           361-Write-Mtd-Ytd.
+               ADD Total_Purchases TO WS_MTD_Total
+               ADD Total_Purchases TO WS_YTD_Total
+               MOVE WS_MTD_Total TO Footer_Mtd_Total
+               MOVE WS_YTD_Total TO Footer_Ytd_Total
+               WRITE Print_Buffer FROM MtdYtdDetail
+                   AFTER ADVANCING 1 LINES.
+
+           366-Write-Year-Comparison.
+               PERFORM 367-Sort-Year-Outer-Pass
+                   VARYING WS_Year_Sort_Outer FROM 1 BY 1
+                   UNTIL WS_Year_Sort_Outer >= Year_Summary_Count
+               WRITE Print_Buffer FROM YearHeading
+                   AFTER ADVANCING 2 LINES
+               MOVE ZERO TO WS_Prior_Year_Total
+               PERFORM 369-Write-Year-Line
+                   VARYING WS_Year_Idx FROM 1 BY 1
+                   UNTIL WS_Year_Idx > Year_Summary_Count.
+
+           367-Sort-Year-Outer-Pass.
+               PERFORM 368-Sort-Year-Inner-Compare
+                   VARYING WS_Year_Sort_Inner FROM 1 BY 1
+                   UNTIL WS_Year_Sort_Inner > Year_Summary_Count
+                       - WS_Year_Sort_Outer.
+
+           368-Sort-Year-Inner-Compare.
+               IF YR_Year (WS_Year_Sort_Inner) >
+                   YR_Year (WS_Year_Sort_Inner + 1)
+                   MOVE Year_Summary_Entry (WS_Year_Sort_Inner)
+                       TO WS_Year_Summary_Temp
+                   MOVE Year_Summary_Entry (WS_Year_Sort_Inner + 1)
+                       TO Year_Summary_Entry (WS_Year_Sort_Inner)
+                   MOVE WS_Year_Summary_Temp
+                       TO Year_Summary_Entry (WS_Year_Sort_Inner + 1)
+               END-IF.
+
+           369-Write-Year-Line.
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+                   WRITE Print_Buffer FROM YearHeading
+                       AFTER ADVANCING 2 LINES
+               END-IF
+               MOVE YR_Year (WS_Year_Idx) TO YearComp_Year
+               MOVE YR_Total (WS_Year_Idx) TO YearComp_Total
+               IF WS_Year_Idx EQUAL 1
+                   MOVE ZERO TO YearComp_Change
+               ELSE
+                   COMPUTE WS_Year_Change =
+                       YR_Total (WS_Year_Idx) - WS_Prior_Year_Total
+                   MOVE WS_Year_Change TO YearComp_Change
+               END-IF
+               MOVE YR_Total (WS_Year_Idx) TO WS_Prior_Year_Total
+               WRITE Print_Buffer FROM YearDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count.
+
+      * 390-Write-Month-Summary - prints the Month_Summary_Table
+      * built by 340-Update-Month-Summary, sorted ascending by
+      * year/month, one line per calendar month actually present in
+      * the input.
+           390-Write-Month-Summary.
+               PERFORM 391-Sort-Month-Outer-Pass
+                   VARYING WS_Month_Sort_Outer FROM 1 BY 1
+                   UNTIL WS_Month_Sort_Outer >= Month_Summary_Count
+               WRITE Print_Buffer FROM MonthHeading
+                   AFTER ADVANCING 2 LINES
+               PERFORM 393-Write-Month-Line
+                   VARYING WS_Month_Idx FROM 1 BY 1
+                   UNTIL WS_Month_Idx > Month_Summary_Count.
+
+           391-Sort-Month-Outer-Pass.
+               PERFORM 392-Sort-Month-Inner-Compare
+                   VARYING WS_Month_Sort_Inner FROM 1 BY 1
+                   UNTIL WS_Month_Sort_Inner > Month_Summary_Count
+                       - WS_Month_Sort_Outer.
+
+           392-Sort-Month-Inner-Compare.
+               IF MS_Year (WS_Month_Sort_Inner) >
+                   MS_Year (WS_Month_Sort_Inner + 1)
+                   MOVE Month_Summary_Entry (WS_Month_Sort_Inner)
+                       TO WS_Month_Summary_Temp
+                   MOVE Month_Summary_Entry (WS_Month_Sort_Inner + 1)
+                       TO Month_Summary_Entry (WS_Month_Sort_Inner)
+                   MOVE WS_Month_Summary_Temp
+                       TO Month_Summary_Entry (WS_Month_Sort_Inner + 1)
+               ELSE
+                   IF MS_Year (WS_Month_Sort_Inner) EQUAL
+                           MS_Year (WS_Month_Sort_Inner + 1)
+                       AND MS_Month (WS_Month_Sort_Inner) >
+                           MS_Month (WS_Month_Sort_Inner + 1)
+                       MOVE Month_Summary_Entry
+                               (WS_Month_Sort_Inner)
+                           TO WS_Month_Summary_Temp
+                       MOVE Month_Summary_Entry
+                               (WS_Month_Sort_Inner + 1)
+                           TO Month_Summary_Entry
+                               (WS_Month_Sort_Inner)
+                       MOVE WS_Month_Summary_Temp
+                           TO Month_Summary_Entry
+                               (WS_Month_Sort_Inner + 1)
+                   END-IF
+               END-IF.
+
+           393-Write-Month-Line.
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+                   WRITE Print_Buffer FROM MonthHeading
+                       AFTER ADVANCING 2 LINES
+               END-IF
+               MOVE MS_Month (WS_Month_Idx) TO MonthSumm_Month
+               MOVE MS_Year (WS_Month_Idx) TO MonthSumm_Year
+               MOVE MS_Total (WS_Month_Idx) TO MonthSumm_Total
+               WRITE Print_Buffer FROM MonthDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count.
+
+           356-Write-Customer-Summary.
+               PERFORM 357-Sort-Summary-Outer-Pass
+                   VARYING WS_Sort_Outer FROM 1 BY 1
+                   UNTIL WS_Sort_Outer >= Customer_Summary_Count
+               WRITE Print_Buffer FROM SummaryHeading
+                   AFTER ADVANCING 2 LINES
+               PERFORM 359-Write-Summary-Line
+                   VARYING WS_Summary_Idx FROM 1 BY 1
+                   UNTIL WS_Summary_Idx > Customer_Summary_Count.
+
+           357-Sort-Summary-Outer-Pass.
+               PERFORM 358-Sort-Summary-Inner-Compare
+                   VARYING WS_Sort_Inner FROM 1 BY 1
+                   UNTIL WS_Sort_Inner > Customer_Summary_Count
+                       - WS_Sort_Outer.
+
+           358-Sort-Summary-Inner-Compare.
+               IF CS_Total (WS_Sort_Inner) <
+                   CS_Total (WS_Sort_Inner + 1)
+                   MOVE Customer_Summary_Entry (WS_Sort_Inner)
+                       TO WS_Summary_Temp
+                   MOVE Customer_Summary_Entry (WS_Sort_Inner + 1)
+                       TO Customer_Summary_Entry (WS_Sort_Inner)
+                   MOVE WS_Summary_Temp
+                       TO Customer_Summary_Entry (WS_Sort_Inner + 1)
+               END-IF.
+
+           359-Write-Summary-Line.
+               IF Line_Count Is Greater Than Or Equal To Lines_Per_Page
+                   PERFORM 100-Write-Headings
+                   WRITE Print_Buffer FROM SummaryHeading
+                       AFTER ADVANCING 2 LINES
+               END-IF
+               MOVE CS_First_Name (WS_Summary_Idx) TO Summary_First_Name
+               MOVE CS_Last_Name (WS_Summary_Idx) TO Summary_Last_Name
+               MOVE CS_Count (WS_Summary_Idx) TO Summary_Count
+               MOVE CS_Total (WS_Summary_Idx) TO Summary_Total
+               WRITE Print_Buffer FROM SummaryDetail
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO Line_Count.
+
+           355-Write-Control-Totals.
+               IF Control_Count_Expected NOT EQUAL Records_Read_Count OR
+                   Control_Total_Expected NOT EQUAL Control_Total_Actual
+                   SET Out_Of_Balance TO TRUE
+                   MOVE 'OUT OF BALANCE' TO Control_Balance_Text
+               ELSE
+                   MOVE 'IN BALANCE' TO Control_Balance_Text
+               END-IF
+               MOVE Records_Read_Count TO Control_Records_Read
+               MOVE Detail_Lines_Count TO Control_Lines_Written
+               WRITE Print_Buffer FROM ControlTotalsDetail
+                   AFTER ADVANCING 1 LINES
+               IF Large_Purchases_Count > 0
+                   PERFORM 360-Write-Large-Purchases
+               END-IF.
+
+           362-Write-Run-Completed.
+               ACCEPT WS_System_Time FROM TIME
+               COMPUTE WS_Run_End_Total_Secs =
+                   WS_Sys_Hours * 3600 + WS_Sys_Minutes * 60
+                       + WS_Sys_Seconds
+               COMPUTE WS_Elapsed_Total_Secs =
+                   WS_Run_End_Total_Secs - WS_Run_Start_Total_Secs
+               IF WS_Elapsed_Total_Secs < 0
+                   ADD 86400 TO WS_Elapsed_Total_Secs
+               END-IF
+               DIVIDE WS_Elapsed_Total_Secs BY 3600
+                   GIVING RunEnd_Elapsed_Hours
+                   REMAINDER WS_Elapsed_Remainder
+               DIVIDE WS_Elapsed_Remainder BY 60
+                   GIVING RunEnd_Elapsed_Minutes
+                   REMAINDER RunEnd_Elapsed_Seconds
+               COMPUTE WS_Format_Date_Num =
+                   WS_Current_Month * 1000000 + WS_Current_Day * 10000
+                       + WS_Current_Year
+               MOVE WS_Format_Date_Num TO WS_Formatted_Date
+               MOVE WS_Formatted_Date TO RunEnd_Date
+               COMPUTE WS_Format_Time_Num =
+                   WS_Sys_Hours * 100 + WS_Sys_Minutes
+               MOVE WS_Format_Time_Num TO WS_Formatted_Time
+               MOVE WS_Formatted_Time TO RunEnd_Time
+               WRITE Print_Buffer FROM RunCompletedDetail
+                   AFTER ADVANCING 2 LINES.
+
+           360-Write-Large-Purchases.
+               WRITE Print_Buffer FROM LargePurchHeading
+                   AFTER ADVANCING 2 LINES
+               PERFORM 365-Write-Large-Purchase-Line
+                   VARYING WS_Large_Idx FROM 1 BY 1
+                   UNTIL WS_Large_Idx > Large_Purchases_Count.
+
+           365-Write-Large-Purchase-Line.
+               MOVE LP_Customer_Number (WS_Large_Idx)
+                   TO LargePurch_Cust_Number
+               MOVE LP_First_Name (WS_Large_Idx)
+                   TO LargePurch_First_Name
+               MOVE LP_Last_Name (WS_Large_Idx) TO LargePurch_Last_Name
+               MOVE LP_Amount (WS_Large_Idx) TO LargePurch_Amount
+               WRITE Print_Buffer FROM LargePurchDetail
+                   AFTER ADVANCING 1 LINES.
+
+           371-Write-Credit-Balances.
+               MOVE ZERO TO WS_Credit_Balance_Count
+               PERFORM 372-Count-Credit-Balance-Entry
+                   VARYING WS_Summary_Idx FROM 1 BY 1
+                   UNTIL WS_Summary_Idx > Customer_Summary_Count
+               IF WS_Credit_Balance_Count > 0
+                   WRITE Print_Buffer FROM CreditHeading
+                       AFTER ADVANCING 2 LINES
+                   PERFORM 373-Write-Credit-Balance-Line
+                       VARYING WS_Summary_Idx FROM 1 BY 1
+                       UNTIL WS_Summary_Idx > Customer_Summary_Count
+               END-IF.
+
+           372-Count-Credit-Balance-Entry.
+               IF CS_Total (WS_Summary_Idx) < 0
+                   ADD 1 TO WS_Credit_Balance_Count
+               END-IF.
+
+           373-Write-Credit-Balance-Line.
+               IF CS_Total (WS_Summary_Idx) < 0
+                   MOVE CS_First_Name (WS_Summary_Idx)
+                       TO Credit_First_Name
+                   MOVE CS_Last_Name (WS_Summary_Idx)
+                       TO Credit_Last_Name
+                   MOVE CS_Total (WS_Summary_Idx)
+                       TO Credit_Balance_Amount
+                   WRITE Print_Buffer FROM CreditDetail
+                       AFTER ADVANCING 1 LINES
+               END-IF.
+
            400-Close-Program.
-               CLOSE CustMast
-               CLOSE CustRpt.
-               
+               CLOSE CustMastSorted
+               CLOSE CustMstr
+               CLOSE CustRpt
+               CLOSE CustRej
+               CLOSE CustRptCSV
+               CLOSE CustAdjAudit
+               OPEN OUTPUT CustCkpt
+               CLOSE CustCkpt
+               PERFORM 420-Save-Mtd-Ytd-Totals
+               PERFORM 425-Save-Last-Run-Marker
+               PERFORM 429-Write-Run-Log.
+
+           425-Save-Last-Run-Marker.
+               IF Records_Read_Count > 0
+                   OPEN OUTPUT CustLastRun
+                   MOVE WS_Current_Key TO LastRun_Key
+                   WRITE LastRun_Record
+                   CLOSE CustLastRun
+               END-IF.
+
+           429-Write-Run-Log.
+               OPEN EXTEND CustRunLog
+               IF File_Status EQUAL '05' OR File_Status EQUAL '35'
+                   OPEN OUTPUT CustRunLog
+               END-IF
+               COMPUTE RL_Run_Date = WS_Current_Year * 10000
+                   + WS_Current_Month * 100 + WS_Current_Day
+               MOVE Records_Read_Count TO RL_Records_Read
+               MOVE Total_Purchases TO RL_Total_Purchases
+               WRITE RunLog_Record
+               CLOSE CustRunLog.
+
+           420-Save-Mtd-Ytd-Totals.
+               MOVE WS_Current_Month TO MtdYtd_Month
+               MOVE WS_Current_Year TO MtdYtd_Year
+               MOVE WS_MTD_Total TO MtdYtd_Total
+               MOVE WS_Current_Year TO MtdYtd_Ytd_Year
+               MOVE WS_YTD_Total TO MtdYtd_Ytd_Total
+               OPEN OUTPUT CustMtdYtd
+               WRITE Mtd_Ytd_Record
+               CLOSE CustMtdYtd.
+
+           410-Archive-Input-File.
+               PERFORM 411-Archive-One-Input-File
+                   VARYING WS_Input_File_Idx FROM 1 BY 1
+                   UNTIL WS_Input_File_Idx > Input_File_Count.
+
+           411-Archive-One-Input-File.
+               MOVE IF_File_Name (WS_Input_File_Idx)
+                   TO WS_Input_File_Name
+               STRING WS_Input_File_Name DELIMITED BY SPACE
+                       '.' DELIMITED BY SIZE
+                       WS_Current_Year DELIMITED BY SIZE
+                       WS_Current_Month DELIMITED BY SIZE
+                       WS_Current_Day DELIMITED BY SIZE
+                   INTO WS_Archive_File_Name
+               CALL "CBL_RENAME_FILE" USING WS_Input_File_Name
+                   WS_Archive_File_Name.
+
+           430-Deliver-Report.
+               IF NOT Deliver_None
+                   CALL "ReportDelivery" USING WS_Output_File_Name
+                       Delivery_Mode_Sw
+               END-IF.
+
+      * 501-Find-Company-Name-Length/502-Shrink-Company-Name-Length -
+      * find the position of the last non-space character in
+      * WS_Company_Name so the heading STRINGs can carry the whole
+      * name, embedded spaces and all, DELIMITED BY SIZE instead of
+      * stopping at the name's first internal space under DELIMITED
+      * BY SPACE.
+           501-Find-Company-Name-Length.
+               MOVE 20 TO WS_Company_Name_Len
+               PERFORM 502-Shrink-Company-Name-Length
+                   UNTIL WS_Company_Name_Len EQUAL ZERO
+                       OR WS_Company_Name (WS_Company_Name_Len:1)
+                           NOT EQUAL SPACE
+               IF WS_Company_Name_Len EQUAL ZERO
+                   MOVE 1 TO WS_Company_Name_Len
+               END-IF.
+
+           502-Shrink-Company-Name-Length.
+               SUBTRACT 1 FROM WS_Company_Name_Len.
+
            500-FormatDate.
+               PERFORM 175-Set-Current-Date
+               MOVE WS_Current_Date TO WS_Saved_Current_Date
                CALL 'DateFormat' USING WS_Current_Date
-               UNSTRING WS_Current_Date INTO HeaderDate.
-               
+               UNSTRING WS_Current_Date INTO HeaderDate
+               MOVE WS_Saved_Current_Date TO WS_Current_Date.
+
            600-FormatTime.
+               ACCEPT WS_System_Time FROM TIME
+               MOVE WS_Sys_Hours TO WS_Current_Hours
+               MOVE WS_Sys_Minutes TO WS_Current_Minute
+               MOVE WS_Sys_Seconds TO WS_Current_Second
+               MULTIPLY WS_Sys_Hundredths BY 10
+                   GIVING WS_Current_Millisecond
                CALL 'TimeFormat' USING WS_Current_Time
                UNSTRING WS_Current_Time INTO HeaderTime
                INSPECT HeaderTime (1:8) Replacing all spaces by ":".
-               
-       End Program.
\ No newline at end of file
+
+       End Program Chapter6-1.
