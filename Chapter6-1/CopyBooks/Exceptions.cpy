@@ -0,0 +1,159 @@
+      * Exceptions
+      * Printed lines for transactions that fail an edit or cross-check
+      * against the Customer Master.  Grown in kind as new exception
+      * categories are added - see 320-Write-Exception.
+       01  ExceptionDetail.
+           05                  PIC X(2)    value spaces.
+           05  Exception_Cust_Number      PIC 9(6).
+           05                  PIC X(2)    value spaces.
+           05  Exception_First_Name       PIC X(10).
+           05                  PIC X(2)    value spaces.
+           05  Exception_Last_Name        PIC X(20).
+           05                  PIC X(3)    value spaces.
+           05  Exception_Reason           PIC X(30).
+
+      * RejectHeading / RejectDetail - printed for records that fail
+      * the edits in 230-Validate-Record.
+       01  RejectHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(22)  value 'Rejected Transactions'.
+       01  RejectDetail.
+           05                  PIC X(2)    value spaces.
+           05  Reject_Cust_Number        PIC 9(6).
+           05                  PIC X(2)    value spaces.
+           05  Reject_First_Name         PIC X(10).
+           05                  PIC X(2)    value spaces.
+           05  Reject_Last_Name          PIC X(20).
+           05                  PIC X(3)    value spaces.
+           05  Reject_Reason             PIC X(30).
+
+      * DuplicateHeading / DuplicateDetail - printed for a transaction
+      * that matches the customer/period/amount/type of the record
+      * immediately ahead of it in the sorted input - see
+      * 227-Check-Duplicate and 331-Write-Duplicate.
+       01  DuplicateHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(23)
+                   value 'Duplicate Transactions'.
+       01  DuplicateDetail.
+           05                  PIC X(2)    value spaces.
+           05  Duplicate_Cust_Number     PIC 9(6).
+           05                  PIC X(2)    value spaces.
+           05  Duplicate_First_Name      PIC X(10).
+           05                  PIC X(2)    value spaces.
+           05  Duplicate_Last_Name       PIC X(20).
+           05                  PIC X(3)    value spaces.
+           05  Duplicate_Amount          PIC ZZZ,ZZ9.99.
+
+      * LargePurchHeading / LargePurchDetail - "Large Purchases" listing
+      * printed at report end, see 360-Write-Large-Purchases.
+       01  LargePurchHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(15)  value 'Large Purchases'.
+       01  LargePurchDetail.
+           05                  PIC X(2)    value spaces.
+           05  LargePurch_Cust_Number    PIC 9(6).
+           05                  PIC X(2)    value spaces.
+           05  LargePurch_First_Name     PIC X(10).
+           05                  PIC X(2)    value spaces.
+           05  LargePurch_Last_Name      PIC X(20).
+           05                  PIC X(3)    value spaces.
+           05  LargePurch_Amount         PIC ZZZ,ZZ9.99.
+
+      * SummaryHeading / SummaryDetail - Customer Activity Summary,
+      * one line per customer sorted by total descending, printed
+      * ahead of the grand total - see 356-Write-Customer-Summary.
+       01  SummaryHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(25)
+                   value 'Customer Activity Summary'.
+       01  SummaryDetail.
+           05                  PIC X(2)    value spaces.
+           05  Summary_First_Name        PIC X(10).
+           05                  PIC X(2)    value spaces.
+           05  Summary_Last_Name         PIC X(20).
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(7)    value 'Trans: '.
+           05  Summary_Count             PIC ZZZ9.
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(7)    value 'Total: '.
+           05  Summary_Total             PIC ZZZ,ZZ9.99.
+
+      * CreditHeading / CreditDetail - Credit Balance exceptions, one
+      * line per customer whose accumulated net total (CS_Total) has
+      * gone negative - returns/adjustments outweigh sales - see
+      * 371-Write-Credit-Balances.
+       01  CreditHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(14)  value 'Credit Balance'.
+       01  CreditDetail.
+           05                  PIC X(2)    value spaces.
+           05  Credit_First_Name         PIC X(10).
+           05                  PIC X(2)    value spaces.
+           05  Credit_Last_Name          PIC X(20).
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(9)    value 'Balance: '.
+           05  Credit_Balance_Amount     PIC +ZZZ,ZZ9.99.
+
+      * ZeroActivityHeading / ZeroActivityDetail - master customers
+      * with no matching transaction this period, see 374-Write-Zero-
+      * Activity.
+       01  ZeroActivityHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(24)
+                   value 'No Activity This Period'.
+       01  ZeroActivityDetail.
+           05                  PIC X(2)    value spaces.
+           05  ZeroAct_Cust_Number       PIC 9(6).
+           05                  PIC X(2)    value spaces.
+           05  ZeroAct_First_Name        PIC X(10).
+           05                  PIC X(2)    value spaces.
+           05  ZeroAct_Last_Name         PIC X(20).
+
+      * LetterHeading / LetterSubtotalDetail - alphabetical section
+      * breaks in the detail listing, one per leading Last_Name
+      * letter, see 226-Check-Letter-Break/277-Write-Letter-Subtotal.
+       01  LetterHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(2)   value '--'.
+           05  Letter_Heading_Letter     PIC X(1).
+           05                  PIC X(2)   value '--'.
+       01  LetterSubtotalDetail.
+           05                  PIC X(10)   value spaces.
+           05                  PIC X(11)   value 'Total for '.
+           05  LetterSubtotal_Letter      PIC X(1).
+           05                  PIC X(3)    value ' - '.
+           05  LetterSubtotal_Amount      PIC ZZZ,ZZ9.99.
+
+      * OfficeHeading / OfficeDetail - Office Summary, one line per
+      * source office code on a consolidated multi-file run, see
+      * 380-Write-Office-Summary.
+       01  OfficeHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(14)  value 'Office Summary'.
+       01  OfficeDetail.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(8)    value 'Office: '.
+           05  Office_Summ_Code           PIC X(4).
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(7)    value 'Total: '.
+           05  Office_Summ_Total          PIC +ZZZ,ZZ9.99.
+
+      * YearHeading / YearDetail - Year-over-Year Comparison, one line
+      * per calendar year found in the input sorted ascending by year,
+      * with the change from the prior year shown - see
+      * 366-Write-Year-Comparison.
+       01  YearHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(25)
+                   value 'Year-over-Year Comparison'.
+       01  YearDetail.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(5)    value 'Year:'.
+           05  YearComp_Year             PIC X(4).
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(7)    value 'Total: '.
+           05  YearComp_Total            PIC ZZZ,ZZ9.99.
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(8)    value 'Change: '.
+           05  YearComp_Change           PIC +ZZZ,ZZ9.99.
