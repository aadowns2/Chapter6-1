@@ -0,0 +1,65 @@
+      * Footer
+      * Grand-total footer line printed by 350-Write-Footers.
+       01  FooterDetail.
+           05                  PIC X(20)   value spaces.
+           05                  PIC X(16)   value 'Total Purchases:'.
+           05                  PIC X(2)    value spaces.
+           05  Footer_Total_Purchases      PIC ZZZ,ZZ9.99.
+
+      * MtdYtdDetail - month-to-date/year-to-date totals carried
+      * forward across runs, see 361-Write-Mtd-Ytd.
+       01  MtdYtdDetail.
+           05                  PIC X(20)   value spaces.
+           05                  PIC X(11)   value 'MTD Total:'.
+           05                  PIC X(2)    value spaces.
+           05  Footer_Mtd_Total            PIC ZZZ,ZZ9.99.
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(11)   value 'YTD Total:'.
+           05                  PIC X(2)    value spaces.
+           05  Footer_Ytd_Total            PIC ZZ,ZZZ,ZZ9.99.
+
+      * MonthHeading / MonthDetail - Month Summary, one true line per
+      * calendar month/year found in the input, sorted ascending
+      * regardless of CustMastSorted's own record order - see
+      * 390-Write-Month-Summary.
+       01  MonthHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(13)  value 'Month Summary'.
+       01  MonthDetail.
+           05                  PIC X(10)   value spaces.
+           05                  PIC X(7)    value 'Month: '.
+           05  MonthSumm_Month            PIC X(2).
+           05                  PIC X(1)    value '/'.
+           05  MonthSumm_Year             PIC X(4).
+           05                  PIC X(3)    value ' - '.
+           05                  PIC X(7)    value 'Total: '.
+           05  MonthSumm_Total            PIC ZZZ,ZZ9.99.
+
+      * ControlTotalsDetail - records-read/lines-written and control
+      * total reconciliation line, see 355-Write-Control-Totals.
+       01  ControlTotalsDetail.
+           05                  PIC X(10)   value spaces.
+           05                  PIC X(11)   value 'Recs Read:'.
+           05  Control_Records_Read       PIC ZZZ,ZZ9.
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(11)   value 'Lines Wrt:'.
+           05  Control_Lines_Written      PIC ZZZ,ZZ9.
+           05                  PIC X(3)    value spaces.
+           05  Control_Balance_Text       PIC X(17).
+
+      * RunCompletedDetail - run-finish timestamp and elapsed time,
+      * see 362-Write-Run-Completed.
+       01  RunCompletedDetail.
+           05                  PIC X(10)   value spaces.
+           05                  PIC X(17)   value 'Run completed at'.
+           05                  PIC X(1)    value spaces.
+           05  RunEnd_Date                PIC 9(2)/9(2)/9(4).
+           05                  PIC X(1)    value spaces.
+           05  RunEnd_Time                PIC 9(2)BBB(2)9(2).
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(9)    value 'Elapsed: '.
+           05  RunEnd_Elapsed_Hours       PIC 99.
+           05                  PIC X(1)    value ':'.
+           05  RunEnd_Elapsed_Minutes     PIC 99.
+           05                  PIC X(1)    value ':'.
+           05  RunEnd_Elapsed_Seconds     PIC 99.
