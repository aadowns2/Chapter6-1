@@ -0,0 +1,24 @@
+      * InquiryLine
+      * Printed result for a single-customer inquiry run, see
+      * 180-Run-Customer-Inquiry.
+       01  InquiryHeading.
+           05                  PIC X(10)  value spaces.
+           05                  PIC X(24)
+                   value 'Customer Inquiry Result'.
+       01  InquiryDetail.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(12)   value 'Cust Number:'.
+           05  Inquiry_Cust_Number       PIC 9(6).
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(11)   value 'First Name:'.
+           05  Inquiry_First_Name        PIC X(10).
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(10)   value 'Last Name:'.
+           05  Inquiry_Last_Name         PIC X(20).
+       01  InquiryNotFound.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(12)   value 'Cust Number:'.
+           05  NotFound_Cust_Number      PIC 9(6).
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(23)
+                   value 'not found on the master'.
