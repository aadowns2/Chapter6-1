@@ -0,0 +1,172 @@
+      *Misc fields and indicators
+       01  Status_Indicators.
+           05  File_Status                  PIC 9(2).
+       01  Switches                         PIC X(1).
+           88  No_More_Records               value 'N'.
+       01  Record_Valid_Sw                  PIC X(1).
+           88  Record_Is_Valid                value 'Y'.
+           88  Record_Is_Invalid              value 'N'.
+       01  First_Reject_Sw                  PIC X(1) value 'Y'.
+           88  First_Reject                  value 'Y'.
+           88  Not_First_Reject               value 'N'.
+       01  First_Duplicate_Sw               PIC X(1) value 'Y'.
+           88  First_Duplicate                value 'Y'.
+           88  Not_First_Duplicate            value 'N'.
+       01  First_Dup_Check_Sw               PIC X(1) value 'Y'.
+           88  First_Dup_Check                 value 'Y'.
+           88  Not_First_Dup_Check              value 'N'.
+       01  Duplicate_Sw                     PIC X(1).
+           88  Record_Is_Duplicate            value 'Y'.
+           88  Record_Not_Duplicate           value 'N'.
+       01  Date_Range_Sw                    PIC X(1).
+           88  Record_In_Range                value 'Y'.
+           88  Record_Out_Of_Range            value 'N'.
+       01  Control_Balance_Sw               PIC X(1) value 'Y'.
+           88  In_Balance                     value 'Y'.
+           88  Out_Of_Balance                 value 'N'.
+       01  Misc_Variables.
+           05  Page_Count                   PIC 9(2).
+           05  Line_Count                   PIC 9(2).
+           05  Sub_Total_Purchases          PIC 9(6)V9(2).
+           05  Total_Purchases              PIC 9(6)V9(2).
+           05  Records_Read_Count           PIC 9(6).
+           05  Detail_Lines_Count           PIC 9(6).
+           05  Control_Count_Expected       PIC 9(6).
+           05  Control_Total_Expected       PIC 9(6)V9(2).
+           05  Control_Total_Actual         PIC 9(6)V9(2).
+           05  Large_Purchases_Count        PIC 9(3).
+           05  Duplicate_Count              PIC 9(3).
+       01  Large_Purchases_Table.
+           05  Large_Purchases_Entry        OCCURS 100 TIMES.
+               10  LP_Customer_Number       PIC 9(6).
+               10  LP_First_Name            PIC X(10).
+               10  LP_Last_Name             PIC X(20).
+               10  LP_Amount                PIC 9(6)V9(2).
+       01  Customer_Summary_Count       PIC 9(3).
+       01  Customer_Summary_Table.
+           05  Customer_Summary_Entry       OCCURS 200 TIMES.
+               10  CS_Customer_Number       PIC 9(6).
+               10  CS_First_Name            PIC X(10).
+               10  CS_Last_Name             PIC X(20).
+               10  CS_Count                 PIC 9(4).
+               10  CS_Total                 PIC S9(6)V9(2).
+       01  WS_Summary_Temp.
+           05  WS_Summary_Temp_Customer_Number PIC 9(6).
+           05  WS_Summary_Temp_First_Name   PIC X(10).
+           05  WS_Summary_Temp_Last_Name    PIC X(20).
+           05  WS_Summary_Temp_Count        PIC 9(4).
+           05  WS_Summary_Temp_Total        PIC S9(6)V9(2).
+       01  WS_Credit_Balance_Count      PIC 9(3).
+       01  Summary_Found_Sw              PIC X(1).
+           88  Summary_Found                 value 'Y'.
+           88  Summary_Not_Found             value 'N'.
+       01  Year_Summary_Count          PIC 9(2).
+       01  Year_Summary_Table.
+           05  Year_Summary_Entry           OCCURS 20 TIMES.
+               10  YR_Year                  PIC X(4).
+               10  YR_Total                 PIC 9(6)V9(2).
+       01  WS_Year_Summary_Temp.
+           05  WS_Year_Temp_Year            PIC X(4).
+           05  WS_Year_Temp_Total           PIC 9(6)V9(2).
+       01  Year_Summary_Found_Sw        PIC X(1).
+           88  Year_Summary_Found            value 'Y'.
+           88  Year_Summary_Not_Found        value 'N'.
+
+      * Month_Summary_Table - running total per calendar month/year,
+      * keyed independent of CustMastSorted's record order, so a true
+      * one-line-per-month total can be printed regardless of how the
+      * input happens to be sorted - see 340-Update-Month-Summary and
+      * 390-Write-Month-Summary.
+       01  Month_Summary_Count          PIC 9(3).
+       01  Month_Summary_Table.
+           05  Month_Summary_Entry          OCCURS 150 TIMES.
+               10  MS_Year                  PIC X(4).
+               10  MS_Month                 PIC X(2).
+               10  MS_Total                 PIC 9(6)V9(2).
+       01  WS_Month_Summary_Temp.
+           05  WS_Month_Temp_Year           PIC X(4).
+           05  WS_Month_Temp_Month          PIC X(2).
+           05  WS_Month_Temp_Total          PIC 9(6)V9(2).
+       01  WS_Month_Idx                 PIC 9(3).
+       01  WS_Month_Match_Idx           PIC 9(3).
+       01  WS_Month_Sort_Outer          PIC 9(3).
+       01  WS_Month_Sort_Inner          PIC 9(3).
+       01  Month_Summary_Found_Sw       PIC X(1).
+           88  Month_Summary_Found           value 'Y'.
+           88  Month_Summary_Not_Found       value 'N'.
+       01  Control_Fields.
+           05  Prev_Last_Name_Letter        PIC X(1).
+       01  Prev_Dup_Fields.
+           05  Prev_Dup_Customer_Number     PIC 9(6).
+           05  Prev_Dup_Month_Trans         PIC X(2).
+           05  Prev_Dup_Year_Trans          PIC X(4).
+           05  Prev_Dup_Amount_Trans        PIC 9(4)V9(2).
+           05  Prev_Dup_Trans_Type          PIC X(1).
+       01  First_Letter_Sw                  PIC X(1) value 'Y'.
+           88  First_Letter                  value 'Y'.
+           88  Not_First_Letter              value 'N'.
+       01  Letter_Sub_Total                 PIC 9(6)V9(2) value zero.
+
+      * Master_EOF_Sw - end-of-file switch for the sequential scan of
+      * CustMstr used to load Master_Cache_Table, see 145-Load-Master-
+      * Cache in Chapter6-1.cbl.
+       01  Master_EOF_Sw                    PIC X(1).
+           88  No_More_Master                value 'Y'.
+           88  More_Master_Records           value 'N'.
+
+      * Master_Cache_Table - the whole Customer Master, read once
+      * sequentially into memory ascending by customer number, so
+      * 210-Match-Customer can binary-search it instead of issuing a
+      * random keyed READ against CustMstr for every transaction.
+       01  Master_Cache_Count              PIC 9(4) value zero.
+       01  Master_Cache_Table.
+           05  Master_Cache_Entry           OCCURS 5000 TIMES.
+               10  MC_Customer_Number       PIC 9(6).
+               10  MC_First_Name            PIC X(10).
+               10  MC_Last_Name             PIC X(20).
+       01  Master_Found_Sw                  PIC X(1).
+           88  Master_Found                  value 'Y'.
+           88  Master_Not_Found              value 'N'.
+
+      * Activity_Customer_Table - distinct customer numbers matched to
+      * the master during the run, used by 374-Write-Zero-Activity to
+      * find master customers no transaction touched this period.
+       01  Activity_Customer_Count          PIC 9(4) value zero.
+       01  Activity_Customer_Table.
+           05  Activity_Customer_Entry       OCCURS 5000 TIMES.
+               10  ACT_Customer_Number       PIC 9(6).
+       01  Activity_Found_Sw                PIC X(1).
+           88  Activity_Found                 value 'Y'.
+           88  Activity_Not_Found             value 'N'.
+
+      * Office_Summary_Table - running subtotal per source office code
+      * for a consolidated multi-file run, see 327-Update-Office-
+      * Summary and 380-Write-Office-Summary.
+       01  Office_Summary_Count             PIC 9(2) value zero.
+       01  Office_Summary_Table.
+           05  Office_Summary_Entry          OCCURS 20 TIMES.
+               10  OFC_Code                  PIC X(4).
+               10  OFC_Total                 PIC S9(6)V9(2).
+       01  WS_Office_Idx                    PIC 9(2).
+       01  WS_Office_Match_Idx              PIC 9(2).
+       01  Office_Found_Sw                  PIC X(1).
+           88  Office_Found                   value 'Y'.
+           88  Office_Not_Found                value 'N'.
+
+      * Input_File_Table - the regional CustomerData files making up a
+      * consolidated corporate run, parsed from WS_Input_File_List by
+      * 142-Parse-Input-File-List; a single-file run populates this
+      * table with one entry built from WS_Input_File_Name instead, see
+      * 141-Build-Input-File-Table.
+       01  Input_File_Count                 PIC 9(2) value zero.
+       01  Input_File_Table.
+           05  Input_File_Entry              OCCURS 10 TIMES.
+               10  IF_File_Name               PIC X(40).
+               10  IF_Office_Code             PIC X(4).
+       01  WS_Input_File_Idx                PIC 9(2).
+       01  WS_One_File_Entry_Table.
+           05  WS_One_File_Entry             PIC X(45) OCCURS 10 TIMES.
+       01  WS_Trailer_Count_Temp            PIC 9(6).
+       01  Input_EOF_Sw                     PIC X(1).
+           88  No_More_Input                  value 'Y'.
+           88  More_Input_Records             value 'N'.
