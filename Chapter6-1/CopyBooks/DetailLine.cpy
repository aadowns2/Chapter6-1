@@ -0,0 +1,25 @@
+      * DetailLine
+      * Printed detail line for one customer transaction.  Fields line
+      * up under HeaderColumns.  Populated via MOVE CORRESPONDING from
+      * CustomerRecord in 300-Write-Records.
+       01  CustomerDetail.
+           05                  PIC X(1)    value spaces.
+           05  Customer_Number             PIC 9(6).
+           05                  PIC X(2)    value spaces.
+           05  First_Name                  PIC X(10).
+           05                  PIC X(2)    value spaces.
+           05  Last_Name                   PIC X(20).
+           05                  PIC X(2)    value spaces.
+           05  Month_Trans                 PIC X(2).
+           05                  PIC X(4)    value spaces.
+           05  Year_Trans                  PIC X(4).
+           05                  PIC X(3)    value spaces.
+           05  Amount_Trans                PIC ZZZ9.99.
+           05                  PIC X(3)    value spaces.
+           05  Returns_Amount              PIC ZZZ9.99.
+           05                  PIC X(2)    value spaces.
+           05  Large_Flag                  PIC X(3).
+           05                  PIC X(2)    value spaces.
+           05  Office_Code                 PIC X(4).
+           05                  PIC X(2)    value spaces.
+           05  Currency_Code               PIC X(3).
