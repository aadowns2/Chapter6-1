@@ -0,0 +1,29 @@
+      * HeaderMain
+       01  HeaderMain.
+           05            PIC X(21)  value spaces.
+           05  Header_Company_Line  PIC X(33).
+           05            PIC X(14)  value spaces.
+           05            PIC X(5)   value 'Page '.
+           05  Header_Page         PIC ZZ9.
+       01  HeaderMain2.
+           05            PIC X(17)  value spaces.
+           05  Header_Prepared_By  PIC X(55).
+       01  HeaderBranch.
+           05            PIC X(17)  value spaces.
+           05            PIC X(8)   value 'Branch: '.
+           05  Header_Branch_Name  PIC X(20).
+       01  HeaderDate.
+           05            PIC X(25)   value spaces.
+           05  Header_Month    PIC X(2).
+           05            PIC X(1)    value '/'.
+           05  Header_Day      PIC X(2).
+           05            PIC X(1)    value '/'.
+           05  Header_Year     PIC X(4).
+       01  HeaderTime          PIC X(11).
+       01  HeaderMain3.
+           05            PIC X(17)   value spaces.
+           05            PIC X(6)    value 'Date: '.
+           05  HeaderMain3_Date   PIC X(10).
+           05            PIC X(6)    value spaces.
+           05            PIC X(6)    value 'Time: '.
+           05  HeaderMain3_Time   PIC X(11).
