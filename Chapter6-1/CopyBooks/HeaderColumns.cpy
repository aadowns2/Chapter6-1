@@ -0,0 +1,23 @@
+      * HeaderColumns
+      * Column headings printed under HeaderMain3 at top of every page.
+       01  HeaderColumns.
+           05                  PIC X(1)    value spaces.
+           05                  PIC X(6)    value 'CustNo'.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(10)   value 'First Name'.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(20)   value 'Last Name'.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(5)    value 'Month'.
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(4)    value 'Year'.
+           05                  PIC X(4)    value spaces.
+           05                  PIC X(6)    value 'Amount'.
+           05                  PIC X(3)    value spaces.
+           05                  PIC X(7)    value 'Returns'.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(3)    value 'Lg'.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(4)    value 'Ofc'.
+           05                  PIC X(2)    value spaces.
+           05                  PIC X(3)    value 'Cur'.
