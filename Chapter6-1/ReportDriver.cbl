@@ -0,0 +1,121 @@
+       Identification Division.
+           Program-ID. ReportDriver.
+               Author. Anthony Downs.
+               Installation.
+               Date-Written. August 8, 2026.
+               Date-Compiled.
+               Security.
+      * Modification History
+      *   2026-08-08  AD  Menu-driven entry point for the operations
+      *                   desk - current month, prior month,
+      *                   year-to-date, or a single-customer inquiry -
+      *                   so Chapter6-1 is always called with the
+      *                   right parameters without anyone having to
+      *                   remember the file-name/period conventions.
+      *   2026-08-09  AD  1500-Call-Report now joins the command
+      *                   string with commas instead of spaces, to
+      *                   match Chapter6-1's comma-delimited
+      *                   command-line parsing.
+
+       Environment Division.
+           Configuration Section.
+               Special-Names.
+
+       Data Division.
+           Working-Storage Section.
+               01  WS_Choice                   PIC 9(1) value zero.
+               01  WS_Today.
+                   05  WS_Today_Year           PIC 9(4).
+                   05  WS_Today_Month          PIC 9(2).
+                   05  WS_Today_Day            PIC 9(2).
+               01  WS_Prior_Year               PIC 9(4).
+               01  WS_Prior_Month              PIC 9(2).
+               01  WS_Start_Period             PIC X(6).
+               01  WS_End_Period               PIC X(6).
+               01  WS_Inquiry_Number           PIC 9(6) value zero.
+               01  WS_Command_String           PIC X(120).
+               01  Exit_Sw                     PIC X(1) value 'N'.
+                   88  Exit_Requested            value 'Y'.
+                   88  Keep_Running              value 'N'.
+
+           Procedure Division.
+
+           0000-Mainline.
+               PERFORM 1000-Show-Menu UNTIL Exit_Requested
+               STOP RUN.
+
+           1000-Show-Menu.
+               ACCEPT WS_Today FROM DATE YYYYMMDD
+               DISPLAY "Customer Reporting - Daily Job Menu"
+               DISPLAY "1. Current month report"
+               DISPLAY "2. Prior month report"
+               DISPLAY "3. Year-to-date report"
+               DISPLAY "4. Single customer inquiry"
+               DISPLAY "0. Exit"
+               DISPLAY "Enter choice: " WITH NO ADVANCING
+               ACCEPT WS_Choice
+               EVALUATE WS_Choice
+                   WHEN 1
+                       PERFORM 1100-Run-Current-Month
+                   WHEN 2
+                       PERFORM 1200-Run-Prior-Month
+                   WHEN 3
+                       PERFORM 1300-Run-Year-To-Date
+                   WHEN 4
+                       PERFORM 1400-Run-Customer-Inquiry
+                   WHEN 0
+                       SET Exit_Requested TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Invalid choice, try again."
+               END-EVALUATE.
+
+           1100-Run-Current-Month.
+               STRING WS_Today_Year DELIMITED BY SIZE
+                       WS_Today_Month DELIMITED BY SIZE
+                   INTO WS_Start_Period
+               MOVE WS_Start_Period TO WS_End_Period
+               PERFORM 1500-Call-Report.
+
+           1200-Run-Prior-Month.
+               IF WS_Today_Month EQUAL 01
+                   COMPUTE WS_Prior_Year = WS_Today_Year - 1
+                   MOVE 12 TO WS_Prior_Month
+               ELSE
+                   MOVE WS_Today_Year TO WS_Prior_Year
+                   COMPUTE WS_Prior_Month = WS_Today_Month - 1
+               END-IF
+               STRING WS_Prior_Year DELIMITED BY SIZE
+                       WS_Prior_Month DELIMITED BY SIZE
+                   INTO WS_Start_Period
+               MOVE WS_Start_Period TO WS_End_Period
+               PERFORM 1500-Call-Report.
+
+           1300-Run-Year-To-Date.
+               STRING WS_Today_Year DELIMITED BY SIZE
+                       '01' DELIMITED BY SIZE
+                   INTO WS_Start_Period
+               STRING WS_Today_Year DELIMITED BY SIZE
+                       WS_Today_Month DELIMITED BY SIZE
+                   INTO WS_End_Period
+               PERFORM 1500-Call-Report.
+
+           1400-Run-Customer-Inquiry.
+               MOVE "000000" TO WS_Start_Period
+               MOVE "000000" TO WS_End_Period
+               DISPLAY "Enter customer number: " WITH NO ADVANCING
+               ACCEPT WS_Inquiry_Number
+               PERFORM 1500-Call-Report
+               MOVE ZERO TO WS_Inquiry_Number.
+
+           1500-Call-Report.
+               STRING "Chapter6-1 CustomerData,CustomerReport,"
+                       DELIMITED BY SIZE
+                       WS_Start_Period DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS_End_Period DELIMITED BY SIZE
+                       ',0,' DELIMITED BY SIZE
+                       WS_Inquiry_Number DELIMITED BY SIZE
+                   INTO WS_Command_String
+               CALL "SYSTEM" USING WS_Command_String.
+
+       End Program ReportDriver.
