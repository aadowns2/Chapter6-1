@@ -1,26 +1,32 @@
        Identification Division.
-           Program-ID. TimeFormats.
+           Program-ID. TimeFormat.
+      * Modification History
+      *   2026-08-08  AD  Millisecond widens from 2 to 3 digits so the
+      *                   run-time stamp carries full precision end to
+      *                   end instead of being truncated.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       Data Division.
+       Working-Storage Section.
        01  WS_Time.
            05  WS_Hours                    PIC 9(2).
            05  WS_Minutes                  PIC 9(2).
            05  WS_Second                   PIC 9(2).
-           05  WS_Millisecond              PIC 9(2).
+           05  WS_Millisecond              PIC 9(3).
 
-       LINKAGE SECTION.
-           Copy "CopyBooks\WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
-      
-       Procedure DIVISION USING LK_Current_Time.
-           
-           IF LK_Current_Hours = 00 
-               MOVE 12 TO LK_Current_Hours
-                   Else
-                       MOVE LK_Current_Hours TO WS_Hours
+       Linkage Section.
+           Copy "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
+
+       Procedure Division USING LK_Current_Time.
+
+           IF LK_Current_Hours = 00
+               MOVE 12 TO WS_Hours
+           ELSE
+               MOVE LK_Current_Hours TO WS_Hours
+           END-IF
            MOVE LK_Current_Minute TO WS_Minutes
            MOVE LK_Current_Second TO WS_Second
            MOVE LK_Current_Millisecond TO WS_Millisecond
-           MOVE WS_Time TO LK_Current_Time
-       
-       EXIT PROGRAM.
\ No newline at end of file
+           MOVE WS_Time TO LK_Current_Time.
+
+       EXIT PROGRAM.
+       End Program TimeFormat.
