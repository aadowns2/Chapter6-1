@@ -0,0 +1,53 @@
+       Identification Division.
+           Program-ID. ReportDelivery.
+               Author. Anthony Downs.
+      * Modification History
+      *   2026-08-08  AD  Writes a delivery-request record for the
+      *                   finished report to CustDeliveryLog, where the
+      *                   site's email/PDF distribution agent picks it
+      *                   up; the report program itself does not talk
+      *                   to a mail server.
+
+       Environment Division.
+           Input-Output Section.
+               File-Control.
+                   Select CustDeliv assign to CustDeliveryLog
+                       File Status is WS_Deliv_Open_Status
+                       Organization is Line Sequential.
+
+       Data Division.
+           File Section.
+           FD  CustDeliv
+               Record Contains 60 Characters.
+               01  Deliv_Record.
+                   05  Deliv_Report_Name          PIC X(40).
+                   05  Deliv_Mode                  PIC X(1).
+                   05  Deliv_Reserved               PIC X(19).
+
+           Working-Storage Section.
+               01  WS_Deliv_Open_Status            PIC X(2).
+
+       Linkage Section.
+           01  LK_Report_File_Name                 PIC X(40).
+           01  LK_Delivery_Mode                     PIC X(1).
+
+       Procedure Division USING LK_Report_File_Name,
+               LK_Delivery_Mode.
+
+           0000-Mainline.
+               PERFORM 1000-Write-Delivery-Request
+               EXIT PROGRAM.
+
+           1000-Write-Delivery-Request.
+               OPEN EXTEND CustDeliv
+               IF WS_Deliv_Open_Status = '05' OR
+                       WS_Deliv_Open_Status = '35'
+                   OPEN OUTPUT CustDeliv
+               END-IF
+               MOVE LK_Report_File_Name TO Deliv_Report_Name
+               MOVE LK_Delivery_Mode TO Deliv_Mode
+               MOVE SPACES TO Deliv_Reserved
+               WRITE Deliv_Record
+               CLOSE CustDeliv.
+
+       End Program ReportDelivery.
