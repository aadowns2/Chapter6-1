@@ -1,14 +1,64 @@
-      $set ilusing "System.Windows.Forms"
-       
        Identification Division.
            Program-ID. Validations.
+               Author. Anthony Downs.
+      * Modification History
+      *   2026-08-08  AD  Replaced MessageBox popup with a batch-safe
+      *                   CustErrLog entry; only abend on an
+      *                   unrecoverable file status.
+
+       Environment Division.
+           Input-Output Section.
+               File-Control.
+                   Select CustErr assign to CustErrLog
+                       File Status is WS_Log_Open_Status
+                       Organization is Line Sequential.
+
        Data Division.
-           Linkage Section.
-           01  LK_File_Status                         PIC 9(2).
-       Procedure Division USING LK_File_Status.
-           EVALUATE LK_File_Status
-                   WHEN NOT EQUAL TO 00
-                       INVOKE TYPE MessageBox::Show("File Not Found")
+           File Section.
+           FD  CustErr
+               Record Contains 58 Characters.
+               01  Log_Record.
+                   05  Log_File_Name               PIC X(40).
+                   05  Log_Operation               PIC X(10).
+                   05  Log_Status                  PIC 9(2).
+                   05  Log_Reserved                PIC X(6).
+
+           Working-Storage Section.
+               01  WS_Log_Open_Status              PIC X(2).
+
+       Linkage Section.
+           01  LK_File_Status                      PIC 9(2).
+           01  LK_File_Name                        PIC X(40).
+           01  LK_Operation                        PIC X(10).
+
+       Procedure Division USING LK_File_Status, LK_File_Name,
+               LK_Operation.
+
+           0000-Mainline.
+               EVALUATE LK_File_Status
+                   WHEN 00
+                   WHEN 02
+                       CONTINUE
+                   WHEN 35
+                       PERFORM 1000-Write-Log-Entry
+                       DISPLAY "Validations: unrecoverable status "
+                           LK_File_Status " on " LK_File_Name
                        STOP RUN
-           END-EVALUATE.
-       EXIT.
\ No newline at end of file
+                   WHEN OTHER
+                       PERFORM 1000-Write-Log-Entry
+               END-EVALUATE
+               EXIT PROGRAM.
+
+           1000-Write-Log-Entry.
+               OPEN EXTEND CustErr
+               IF WS_Log_Open_Status = '05' OR WS_Log_Open_Status = '35'
+                   OPEN OUTPUT CustErr
+               END-IF
+               MOVE LK_File_Name TO Log_File_Name
+               MOVE LK_Operation TO Log_Operation
+               MOVE LK_File_Status TO Log_Status
+               MOVE SPACES TO Log_Reserved
+               WRITE Log_Record
+               CLOSE CustErr.
+
+       End Program Validations.
